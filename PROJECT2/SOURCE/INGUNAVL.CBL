@@ -0,0 +1,138 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGUNAVL | PERIODS OF INGREDIENT UNAVAILABILITY
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGUNAVL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+           COPY "UNAVAIL-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+           COPY "UNAVAIL-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+       01  WS-UNAVAIL-STATUS              PIC X(002).
+           88  WS-UNAVAIL-OK              VALUE "00".
+           88  WS-UNAVAIL-EOF             VALUE "10".
+       01  WS-MENU-CHOICE                 PIC 9(001).
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SEARCH-ID                   PIC 9(003).
+       01  WS-TODAY                       PIC 9(008).
+       01  WS-FOUND-ANY                   PIC X(001).
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-KEEP-GOING = "N"
+               DISPLAY LIST-AGG-FRAME2
+               DISPLAY UNAVAIL-MENU-OPTION1
+               DISPLAY UNAVAIL-MENU-OPTION2
+               DISPLAY UNAVAIL-MENU-OPTION3
+               DISPLAY UNAVAIL-MENU-CHOICE
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM ADD-UNAVAIL-PERIOD
+                   WHEN 2
+                       PERFORM LIST-UNAVAIL-PERIODS
+                   WHEN 3
+                       MOVE "N" TO WS-KEEP-GOING
+                   WHEN OTHER
+                       DISPLAY UNAVAIL-MENU-ERROR
+                       ACCEPT WS-ANY-KEY
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       ADD-UNAVAIL-PERIOD.
+           OPEN INPUT INGREDS-FILE
+           DISPLAY GET-ING-SEARCH
+           DISPLAY ING-SEARCH-MSGVALUE
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO ING-ID
+           READ INGREDS-FILE
+           IF NOT WS-INGREDS-OK OR NOT ING-IS-ACTIVE
+               CLOSE INGREDS-FILE
+               DISPLAY ERROR-INGREDID-NO
+               ACCEPT WS-ANY-KEY
+           ELSE
+               CLOSE INGREDS-FILE
+               MOVE WS-SEARCH-ID TO UNAVAIL-ING-ID
+
+               DISPLAY UNAVAIL-PROMPT-START
+               ACCEPT UNAVAIL-START-DATE
+               DISPLAY UNAVAIL-PROMPT-END
+               ACCEPT UNAVAIL-END-DATE
+               PERFORM UNTIL UNAVAIL-END-DATE NOT < UNAVAIL-START-DATE
+                   DISPLAY ERROR-UNAVAIL-DATE
+                   DISPLAY UNAVAIL-PROMPT-END
+                   ACCEPT UNAVAIL-END-DATE
+               END-PERFORM
+               DISPLAY UNAVAIL-PROMPT-REASON
+               ACCEPT UNAVAIL-REASON
+
+               OPEN I-O UNAVAIL-FILE
+               IF NOT WS-UNAVAIL-OK
+                   CLOSE UNAVAIL-FILE
+                   OPEN OUTPUT UNAVAIL-FILE
+                   CLOSE UNAVAIL-FILE
+                   OPEN I-O UNAVAIL-FILE
+               END-IF
+               WRITE UNAVAIL-RECORD
+               CLOSE UNAVAIL-FILE
+               IF WS-UNAVAIL-OK
+                   DISPLAY UNAVAIL-SAVED
+               ELSE
+                   DISPLAY UNAVAIL-NOT-SAVED
+               END-IF
+               ACCEPT WS-ANY-KEY
+           END-IF.
+
+       LIST-UNAVAIL-PERIODS.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY GET-ING-SEARCH
+           DISPLAY ING-SEARCH-MSGVALUE
+           ACCEPT WS-SEARCH-ID
+
+           OPEN INPUT UNAVAIL-FILE
+           IF NOT WS-UNAVAIL-OK
+               DISPLAY EMPTY-LIST
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE WS-SEARCH-ID TO UNAVAIL-ING-ID
+               MOVE 0 TO UNAVAIL-START-DATE
+               START UNAVAIL-FILE KEY IS NOT LESS THAN UNAVAIL-KEY
+               MOVE "N" TO WS-FOUND-ANY
+               DISPLAY LIST-AGG-FRAME2
+               IF WS-UNAVAIL-OK
+                   READ UNAVAIL-FILE NEXT RECORD
+                   PERFORM UNTIL WS-UNAVAIL-EOF
+                           OR UNAVAIL-ING-ID NOT = WS-SEARCH-ID
+                       MOVE "Y" TO WS-FOUND-ANY
+                       DISPLAY UNAVAIL-START-DATE SPACE UNTIL-LIST
+                           UNAVAIL-END-DATE SPACE UNAVAIL-REASON
+                       READ UNAVAIL-FILE NEXT RECORD
+                   END-PERFORM
+               END-IF
+               IF WS-FOUND-ANY = "N"
+                   DISPLAY EMPTY-LIST
+               END-IF
+               CLOSE UNAVAIL-FILE
+               DISPLAY VIEW-SPECIFIC
+               ACCEPT WS-ANY-KEY
+           END-IF.
