@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    CURRENT OPERATOR ID | SHARED ACROSS THE RUN UNIT
+      ******************************************************************
+      *    SET ONCE BY PROJECT2 AT LOGON AND READ BY AUDITLOG SO EVERY
+      *    ADD/EDIT/DELETE CAN BE TRACED TO WHO MADE THE CHANGE.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       01  WS-OPERATOR-ID                 PIC X(020) EXTERNAL.
