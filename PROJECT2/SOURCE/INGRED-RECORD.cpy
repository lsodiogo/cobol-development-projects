@@ -0,0 +1,30 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MASTER FILE | FD + RECORD LAYOUT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | ARCHIVED-DATE FOR ID RECLAIM
+      *     V3 | EM ATUALIZACAO | 08.08.2026 | CALCULATED TRESHOLD FIELDS
+      ******************************************************************
+       FD  INGREDS-FILE
+           LABEL RECORD IS STANDARD.
+       01  INGRED-RECORD.
+           05  ING-ID                     PIC 9(003).
+           05  ING-NAME                   PIC X(030).
+           05  ING-DESCRIPTION            PIC X(050).
+           05  ING-UN-SUPP                PIC X(010).
+           05  ING-UN-SAND                PIC X(010).
+           05  ING-TRESHOLD               PIC 9(003).
+           05  ING-INVENTORY              PIC 9(005).
+           05  ING-STATUS                 PIC X(001).
+               88  ING-IS-ACTIVE          VALUE "A".
+               88  ING-IS-ARCHIVED        VALUE "X".
+           05  ING-ARCHIVED-DATE          PIC 9(008).
+           05  ING-TRESHOLD-MODE          PIC X(001).
+               88  ING-TRESHOLD-MANUAL    VALUE "M".
+               88  ING-TRESHOLD-CALC      VALUE "C".
+           05  ING-AVG-CONSUMPTION        PIC 9(003)V99.
+           05  ING-LEAD-TIME-DAYS         PIC 9(003).
