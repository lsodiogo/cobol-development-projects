@@ -0,0 +1,219 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGSRCH | SEARCHES/REPORTS INGREDIENTS MENU
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | OPTION2 IS NOW THE DAILY
+      *         REORDER-SUGGESTION BATCH REPORT (CALLS INGREORD)
+      *     V3 | EM ATUALIZACAO | 08.08.2026 | SEARCH BY PARTIAL NAME
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGSRCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-MENU-CHOICE                 PIC 9(001).
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SEARCH-ID                   PIC 9(003).
+       01  WS-TODAY                       PIC 9(008).
+       01  WS-NOW-TIME                    PIC 9(008).
+       01  WS-BLOCKED-FLAG                 PIC X(001).
+           88  WS-IS-BLOCKED              VALUE "Y".
+       01  WS-BLOCKED-UNTIL                PIC 9(008).
+       01  WS-PRINT-CHOICE                 PIC X(001).
+       01  WS-SORT-CHOICE                  PIC 9(001).
+       01  WS-NAME-SEARCH                  PIC X(030).
+       01  WS-NAME-SEARCH-LEN              PIC 9(002).
+       01  WS-MATCH-CT                     PIC 9(005).
+       01  WS-SCAN-POS                     PIC 9(002).
+       01  WS-SCAN-LIMIT                   PIC 9(002).
+       01  WS-NAME-FOUND                   PIC X(001).
+           88  WS-NAME-MATCHES             VALUE "Y".
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-KEEP-GOING = "N"
+               DISPLAY MODULE-NAME-SEARCH
+               DISPLAY SEARCH-MENU-OPTION1
+               DISPLAY SEARCH-MENU-OPTION2
+               DISPLAY SEARCH-MENU-OPTION3
+               DISPLAY SEARCH-MENU-OPTION4
+               DISPLAY SEARCH-MENU-OPTION5
+               DISPLAY SEARCH-MENU-CHOICE
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM SEARCH-BY-ID
+                   WHEN 2
+                       CALL "INGREORD"
+                   WHEN 3
+                       PERFORM CREATE-SCREEN-REPORT
+                   WHEN 4
+                       PERFORM SEARCH-BY-NAME
+                   WHEN 5
+                       MOVE "N" TO WS-KEEP-GOING
+                   WHEN OTHER
+                       DISPLAY SEARCH-INGREDS-MENU-ERROR
+                       ACCEPT WS-ANY-KEY
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       SEARCH-BY-ID.
+           OPEN INPUT INGREDS-FILE
+           DISPLAY GET-ING-SEARCH
+           DISPLAY ING-SEARCH-MSGVALUE
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO ING-ID
+           READ INGREDS-FILE
+           IF WS-INGREDS-OK AND ING-IS-ACTIVE
+               DISPLAY SCREEN-INGREDS-ID ING-ID
+               DISPLAY MANUALLY-ADD-NAME ING-NAME
+               DISPLAY MANUALLY-ADD-DESCRIPTION ING-DESCRIPTION
+               DISPLAY MANUALLY-ADD-UN-SUPP ING-UN-SUPP
+               DISPLAY MANUALLY-ADD-UN-SAND ING-UN-SAND
+               DISPLAY MANUALLY-ADD-TRESHOLD ING-TRESHOLD
+               DISPLAY SEARCH-INVENTORY ING-INVENTORY
+               CALL "CHKUNAVL" USING ING-ID WS-BLOCKED-FLAG
+                   WS-BLOCKED-UNTIL
+               IF WS-IS-BLOCKED
+                   DISPLAY ING-BLOCKED
+                   DISPLAY ING-BLOCKED-UNTIL WS-BLOCKED-UNTIL
+               END-IF
+           ELSE
+               DISPLAY ERROR-SEARCH
+           END-IF
+           DISPLAY VIEW-SPECIFIC
+           ACCEPT WS-ANY-KEY
+           CLOSE INGREDS-FILE.
+
+       SEARCH-BY-NAME.
+           DISPLAY GET-ING-NAME-SEARCH
+           MOVE SPACES TO WS-NAME-SEARCH
+           ACCEPT WS-NAME-SEARCH
+           MOVE FUNCTION UPPER-CASE(WS-NAME-SEARCH) TO WS-NAME-SEARCH
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-SEARCH))
+               TO WS-NAME-SEARCH-LEN
+           IF WS-NAME-SEARCH-LEN = 0 OR WS-NAME-SEARCH = SPACES
+               DISPLAY ERROR-SEARCH
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE 0 TO WS-MATCH-CT
+               OPEN INPUT INGREDS-FILE
+               READ INGREDS-FILE NEXT RECORD
+               PERFORM UNTIL WS-INGREDS-EOF
+                   IF ING-IS-ACTIVE
+                       PERFORM CHECK-NAME-MATCH
+                       IF WS-NAME-MATCHES
+                           ADD 1 TO WS-MATCH-CT
+                           PERFORM DISPLAY-ONE-MATCH
+                           DISPLAY VIEW-ALL-INGREDS-NEXT-ONE
+                           ACCEPT WS-ANY-KEY
+                       END-IF
+                   END-IF
+                   READ INGREDS-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE INGREDS-FILE
+               IF WS-MATCH-CT = 0
+                   DISPLAY ERROR-SEARCH
+               ELSE
+                   DISPLAY NO-MORE-MATCHES
+               END-IF
+               ACCEPT WS-ANY-KEY
+           END-IF.
+
+       CHECK-NAME-MATCH.
+           MOVE "N" TO WS-NAME-FOUND
+           MOVE FUNCTION UPPER-CASE(ING-NAME) TO ING-NAME
+           COMPUTE WS-SCAN-LIMIT = 31 - WS-NAME-SEARCH-LEN
+           IF WS-SCAN-LIMIT > 0
+               PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                       UNTIL WS-SCAN-POS > WS-SCAN-LIMIT
+                       OR WS-NAME-MATCHES
+                   IF ING-NAME (WS-SCAN-POS : WS-NAME-SEARCH-LEN)
+                           = WS-NAME-SEARCH (1 : WS-NAME-SEARCH-LEN)
+                       MOVE "Y" TO WS-NAME-FOUND
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       DISPLAY-ONE-MATCH.
+           DISPLAY SCREEN-INGREDS-ID ING-ID
+           DISPLAY MANUALLY-ADD-NAME ING-NAME
+           DISPLAY MANUALLY-ADD-DESCRIPTION ING-DESCRIPTION
+           DISPLAY MANUALLY-ADD-UN-SUPP ING-UN-SUPP
+           DISPLAY MANUALLY-ADD-UN-SAND ING-UN-SAND
+           DISPLAY MANUALLY-ADD-TRESHOLD ING-TRESHOLD
+           DISPLAY SEARCH-INVENTORY ING-INVENTORY
+           CALL "CHKUNAVL" USING ING-ID WS-BLOCKED-FLAG WS-BLOCKED-UNTIL
+           IF WS-IS-BLOCKED
+               DISPLAY ING-BLOCKED
+               DISPLAY ING-BLOCKED-UNTIL WS-BLOCKED-UNTIL
+           END-IF.
+
+       CREATE-SCREEN-REPORT.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+           OPEN INPUT INGREDS-FILE
+           DISPLAY REPORTTITLECONST
+           DISPLAY REP-DATE WS-TODAY SPACE REP-TIME WS-NOW-TIME
+           DISPLAY REPORTID SPACE REPORT-NAME SPACE REPORT-DESCRIPTION
+               SPACE REPORT-UNIT-SUPPLIER SPACE REPORT-UNIT-SANDWICH
+               SPACE REPORT-TRESHOLD
+
+           READ INGREDS-FILE NEXT RECORD
+           PERFORM UNTIL WS-INGREDS-EOF
+               IF ING-IS-ACTIVE
+                   DISPLAY REP-ING-ID ING-ID SPACE REP-ING-NAME
+                       ING-NAME SPACE REP-ING-DESCRIPTION
+                       ING-DESCRIPTION SPACE REP-ING-UNIT-SUPP
+                       ING-UN-SUPP SPACE REP-ING-UNIT-SAND ING-UN-SAND
+                       SPACE REP-ING-TRESHOLD ING-TRESHOLD
+               END-IF
+               READ INGREDS-FILE NEXT RECORD
+           END-PERFORM
+
+           CLOSE INGREDS-FILE
+           DISPLAY REPORT-OK
+           DISPLAY VIEW-SPECIFIC
+           ACCEPT WS-ANY-KEY
+           PERFORM OFFER-PRINTABLE-REPORT.
+
+       OFFER-PRINTABLE-REPORT.
+           DISPLAY PRINT-PROMPT
+           ACCEPT WS-PRINT-CHOICE
+           MOVE SPACES TO SAVE-IT
+           PERFORM UNTIL SAVE-IT-VALID
+               MOVE WS-PRINT-CHOICE TO SAVE-IT
+               IF NOT SAVE-IT-VALID
+                   DISPLAY ERROR-SAVE
+                   ACCEPT WS-PRINT-CHOICE
+               END-IF
+           END-PERFORM
+           MOVE WS-PRINT-CHOICE TO SAVE-IT
+           IF SAVE-IT-YES
+               DISPLAY PRINT-SORT-PROMPT
+               ACCEPT WS-SORT-CHOICE
+               PERFORM UNTIL WS-SORT-CHOICE >= 1 AND WS-SORT-CHOICE <= 3
+                   DISPLAY PRINT-SORT-ERROR
+                   ACCEPT WS-SORT-CHOICE
+               END-PERFORM
+               CALL "INGRPT" USING WS-SORT-CHOICE
+           END-IF.
