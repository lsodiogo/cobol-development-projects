@@ -0,0 +1,68 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    CHKSAND | CHECK WHETHER AN INGREDIENT IS REFERENCED BY ANY
+      *    ACTIVE SANDWICH RECIPE (SHARED BY DELETE AND EDIT)
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKSAND.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "SANDCOMP-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "SANDCOMP-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SANDCOMP-STATUS             PIC X(002).
+           88  WS-SANDCOMP-OK             VALUE "00".
+           88  WS-SANDCOMP-EOF            VALUE "10".
+
+       LINKAGE SECTION.
+       01  LK-ING-ID                      PIC 9(003).
+       01  LK-IN-USE-FLAG                 PIC X(001).
+           88  LK-IS-IN-USE               VALUE "Y".
+           88  LK-NOT-IN-USE              VALUE "N".
+       01  LK-SAND-COUNT                  PIC 9(003).
+       01  LK-SAND-NAME                   PIC X(030).
+
+       PROCEDURE DIVISION USING LK-ING-ID LK-IN-USE-FLAG LK-SAND-COUNT
+               LK-SAND-NAME.
+       MAIN-PARA.
+           SET LK-NOT-IN-USE TO TRUE
+           MOVE 0 TO LK-SAND-COUNT
+           MOVE SPACES TO LK-SAND-NAME
+
+           OPEN INPUT SANDCOMP-FILE
+           IF NOT WS-SANDCOMP-OK
+               GOBACK
+           END-IF
+
+           MOVE LK-ING-ID TO SANDCOMP-ING-ID
+           MOVE 0 TO SANDCOMP-SAND-ID
+           START SANDCOMP-FILE KEY IS NOT LESS THAN SANDCOMP-KEY
+
+           IF WS-SANDCOMP-OK
+               READ SANDCOMP-FILE NEXT RECORD
+               PERFORM UNTIL WS-SANDCOMP-EOF
+                       OR SANDCOMP-ING-ID NOT = LK-ING-ID
+                   IF SANDCOMP-SAND-ACTIVE
+                       SET LK-IS-IN-USE TO TRUE
+                       ADD 1 TO LK-SAND-COUNT
+                       IF LK-SAND-NAME = SPACES
+                           MOVE SANDCOMP-SAND-NAME TO LK-SAND-NAME
+                       END-IF
+                   END-IF
+                   READ SANDCOMP-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           CLOSE SANDCOMP-FILE
+           GOBACK.
