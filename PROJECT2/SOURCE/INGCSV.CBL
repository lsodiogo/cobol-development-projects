@@ -0,0 +1,244 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGCSV | BULK REGISTER INGREDIENTS FROM A CSV FILE
+      ******************************************************************
+      *    EVERY COLUMN IS RUN THROUGH VALING - THE SAME VALIDATION
+      *    MANUAL ADD (INGADD) USES - AND BAD ROWS ARE WRITTEN TO THE
+      *    REJECT LIST (CSVREJ.DAT) INSTEAD OF STOPPING THE WHOLE LOAD.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | DEFAULT TO MANUAL TRESHOLD
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGCSV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+           COPY "CSVREJ-SEL.cpy".
+           SELECT CSVIN-FILE ASSIGN TO WS-CSV-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-CSVIN-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+           COPY "CSVREJ-RECORD.cpy".
+       FD  CSVIN-FILE
+           LABEL RECORD IS STANDARD.
+       01  CSVIN-LINE                     PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+       01  WS-CSVREJ-STATUS                PIC X(002).
+           88  WS-CSVREJ-OK               VALUE "00".
+       01  WS-CSVIN-STATUS                 PIC X(002).
+           88  WS-CSVIN-OK                VALUE "00".
+           88  WS-CSVIN-EOF               VALUE "10".
+       01  WS-CSV-FILE-NAME                PIC X(080).
+       01  WS-ROW-NO                       PIC 9(005) VALUE 0.
+       01  WS-IMPORTED-CT                  PIC 9(005) VALUE 0.
+       01  WS-REJECTED-CT                  PIC 9(005) VALUE 0.
+       01  WS-ROW-OK                       PIC X(001).
+       01  WS-ANY-KEY                      PIC X(001).
+
+      * CSV COLUMN BREAKOUT
+       01  WS-COL-ID                       PIC X(060).
+       01  WS-COL-NAME                     PIC X(060).
+       01  WS-COL-DESC                     PIC X(060).
+       01  WS-COL-UNSUPP                   PIC X(060).
+       01  WS-COL-UNSAND                   PIC X(060).
+       01  WS-COL-TRESHOLD                 PIC X(060).
+       01  WS-COLUMN-CT                    PIC 9(002).
+
+       01  WS-VALID-FLAG                   PIC X(001).
+       01  WS-ERROR-MSG                    PIC X(060).
+       01  WS-REJ-FIELD                     PIC X(020).
+       01  WS-REJ-REASON                    PIC X(060).
+           COPY "AUDITCALL.cpy".
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY CSV-IMPORT-PROMPT
+           ACCEPT WS-CSV-FILE-NAME
+
+           OPEN INPUT CSVIN-FILE
+           IF NOT WS-CSVIN-OK
+               DISPLAY ERROR-CSV-FILE
+               ACCEPT WS-ANY-KEY
+               GOBACK
+           END-IF
+
+           OPEN I-O INGREDS-FILE
+           IF NOT WS-INGREDS-OK
+               CLOSE INGREDS-FILE
+               OPEN OUTPUT INGREDS-FILE
+               CLOSE INGREDS-FILE
+               OPEN I-O INGREDS-FILE
+           END-IF
+           OPEN OUTPUT CSVREJ-FILE
+           IF NOT WS-CSVREJ-OK
+               DISPLAY ERROR-CSVREJ-FILE
+               ACCEPT WS-ANY-KEY
+               CLOSE CSVIN-FILE
+               CLOSE INGREDS-FILE
+               GOBACK
+           END-IF
+           MOVE SPACES TO CSVREJ-RECORD
+           MOVE CSV-REJ-HEADER TO CSVREJ-RECORD
+           WRITE CSVREJ-RECORD
+
+           DISPLAY CSV-IMPORT-HEADING
+           MOVE 0 TO WS-ROW-NO WS-IMPORTED-CT WS-REJECTED-CT
+
+           READ CSVIN-FILE
+           PERFORM UNTIL WS-CSVIN-EOF
+               ADD 1 TO WS-ROW-NO
+               PERFORM PROCESS-ONE-ROW
+               READ CSVIN-FILE
+           END-PERFORM
+
+           CLOSE CSVIN-FILE
+           CLOSE INGREDS-FILE
+           CLOSE CSVREJ-FILE
+
+           DISPLAY CSV-IMPORT-SUMMARY WS-IMPORTED-CT
+           DISPLAY CSV-IMPORT-REJECTED WS-REJECTED-CT
+           DISPLAY CSV-IMPORT-DONE
+           ACCEPT WS-ANY-KEY
+           GOBACK.
+
+       PROCESS-ONE-ROW.
+           PERFORM SPLIT-CSV-LINE
+           MOVE "Y" TO WS-ROW-OK
+
+           IF WS-COLUMN-CT NOT = 6
+               MOVE "ROW" TO WS-REJ-FIELD
+               MOVE ERROR-CSV-COLUMNS TO WS-REJ-REASON
+               PERFORM WRITE-REJECT-RECORD
+               MOVE "N" TO WS-ROW-OK
+           ELSE
+               CALL "VALING" USING VALFLD-ID WS-COL-ID WS-VALID-FLAG
+                   WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "ID" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               CALL "VALING" USING VALFLD-NAME WS-COL-NAME WS-VALID-FLAG
+                   WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "NAME" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               CALL "VALING" USING VALFLD-DESCRIPTION WS-COL-DESC
+                   WS-VALID-FLAG WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "DESCRIPTION" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               CALL "VALING" USING VALFLD-UN-SUPP WS-COL-UNSUPP
+                   WS-VALID-FLAG WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "UN-SUPP" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               CALL "VALING" USING VALFLD-UN-SAND WS-COL-UNSAND
+                   WS-VALID-FLAG WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "UN-SAND" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               CALL "VALING" USING VALFLD-TRESHOLD WS-COL-TRESHOLD
+                   WS-VALID-FLAG WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   MOVE "TRESHOLD" TO WS-REJ-FIELD
+                   MOVE WS-ERROR-MSG TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+
+               IF WS-ROW-OK = "Y"
+                   MOVE FUNCTION NUMVAL(WS-COL-ID) TO ING-ID
+                   READ INGREDS-FILE
+                   IF WS-INGREDS-OK
+                       MOVE "ID" TO WS-REJ-FIELD
+                       MOVE ERROR-CSV-DUP TO WS-REJ-REASON
+                       PERFORM WRITE-REJECT-RECORD
+                       MOVE "N" TO WS-ROW-OK
+                   END-IF
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "Y"
+               MOVE FUNCTION NUMVAL(WS-COL-ID) TO ING-ID
+               MOVE FUNCTION UPPER-CASE(WS-COL-NAME)(1:30) TO ING-NAME
+               MOVE FUNCTION UPPER-CASE(WS-COL-DESC)(1:50)
+                   TO ING-DESCRIPTION
+               MOVE FUNCTION UPPER-CASE(WS-COL-UNSUPP)(1:10)
+                   TO ING-UN-SUPP
+               MOVE FUNCTION UPPER-CASE(WS-COL-UNSAND)(1:10)
+                   TO ING-UN-SAND
+               MOVE FUNCTION NUMVAL(WS-COL-TRESHOLD) TO ING-TRESHOLD
+               MOVE 0 TO ING-INVENTORY ING-AVG-CONSUMPTION
+               MOVE 0 TO ING-LEAD-TIME-DAYS
+               SET ING-TRESHOLD-MANUAL TO TRUE
+               SET ING-IS-ACTIVE TO TRUE
+               WRITE INGRED-RECORD
+               IF WS-INGREDS-OK
+                   ADD 1 TO WS-IMPORTED-CT
+                   MOVE "ADD" TO WS-AUD-ACTION
+                   MOVE SPACES TO WS-AUD-FIELD WS-AUD-BEFORE
+                   MOVE ING-NAME TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               ELSE
+                   MOVE "ID" TO WS-REJ-FIELD
+                   MOVE "COULD NOT WRITE RECORD" TO WS-REJ-REASON
+                   PERFORM WRITE-REJECT-RECORD
+                   MOVE "N" TO WS-ROW-OK
+               END-IF
+           END-IF
+
+           IF WS-ROW-OK = "N"
+               ADD 1 TO WS-REJECTED-CT
+           END-IF.
+
+       SPLIT-CSV-LINE.
+           MOVE 0 TO WS-COLUMN-CT
+           MOVE SPACES TO WS-COL-ID WS-COL-NAME WS-COL-DESC
+               WS-COL-UNSUPP WS-COL-UNSAND WS-COL-TRESHOLD
+           INSPECT CSVIN-LINE TALLYING WS-COLUMN-CT FOR ALL ","
+           ADD 1 TO WS-COLUMN-CT
+           UNSTRING CSVIN-LINE DELIMITED BY ","
+               INTO WS-COL-ID WS-COL-NAME WS-COL-DESC
+                   WS-COL-UNSUPP WS-COL-UNSAND WS-COL-TRESHOLD
+           END-UNSTRING.
+
+       WRITE-REJECT-RECORD.
+           MOVE WS-ROW-NO TO REJ-ROW-NO
+           MOVE WS-REJ-FIELD TO REJ-FIELD
+           MOVE WS-REJ-REASON TO REJ-REASON
+           MOVE CSVIN-LINE TO REJ-RAW-LINE
+           WRITE CSVREJ-RECORD.
