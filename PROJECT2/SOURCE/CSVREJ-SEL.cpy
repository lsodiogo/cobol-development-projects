@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    CSV IMPORT REJECT LIST | FILE-CONTROL SELECT CLAUSE
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT CSVREJ-FILE ASSIGN TO "CSVREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-CSVREJ-STATUS.
