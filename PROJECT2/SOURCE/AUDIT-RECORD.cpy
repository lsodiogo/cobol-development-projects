@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENT CHANGE-HISTORY AUDIT LOG | FD + RECORD LAYOUT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       FD  AUDIT-FILE
+           LABEL RECORD IS STANDARD.
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC 9(014).
+           05  FILLER                      PIC X(001).
+           05  AUD-OPERATOR                PIC X(020).
+           05  FILLER                      PIC X(001).
+           05  AUD-ACTION                  PIC X(010).
+           05  FILLER                      PIC X(001).
+           05  AUD-ING-ID                  PIC 9(003).
+           05  FILLER                      PIC X(001).
+           05  AUD-FIELD                   PIC X(020).
+           05  FILLER                      PIC X(001).
+           05  AUD-BEFORE                  PIC X(050).
+           05  FILLER                      PIC X(001).
+           05  AUD-AFTER                   PIC X(050).
