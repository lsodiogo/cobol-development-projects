@@ -0,0 +1,19 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    CSV IMPORT REJECT LIST | FD + RECORD LAYOUT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       FD  CSVREJ-FILE
+           LABEL RECORD IS STANDARD.
+       01  CSVREJ-RECORD.
+           05  REJ-ROW-NO                 PIC 9(005).
+           05  FILLER                     PIC X(001).
+           05  REJ-FIELD                  PIC X(020).
+           05  FILLER                     PIC X(001).
+           05  REJ-REASON                 PIC X(060).
+           05  FILLER                     PIC X(001).
+           05  REJ-RAW-LINE                PIC X(120).
