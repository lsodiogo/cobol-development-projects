@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    PRINTABLE INGREDIENTS REPORT | FILE-CONTROL SELECT CLAUSE
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT INGRPT-FILE ASSIGN TO "INGRPT.PRN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-INGRPT-STATUS.
