@@ -6,10 +6,30 @@
       *    ALL CONSTANTS
       ******************************************************************
       *     V1 | EM ATUALIZA��O | 27.01.2020
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | CSV IMPORT VALIDATION
+      *     V3 | EM ATUALIZACAO | 08.08.2026 | REORDER SUGGESTION REPORT
+      *     V4 | EM ATUALIZACAO | 08.08.2026 | PERIODS OF UNAVAILABILITY
+      *     V5 | EM ATUALIZACAO | 08.08.2026 | PRINTABLE INGREDIENTS RPT
+      *     V6 | EM ATUALIZACAO | 08.08.2026 | ADD/EDIT/DELETE AUDIT LOG
+      *     V7 | EM ATUALIZACAO | 08.08.2026 | ID ARCHIVE/RECLAIM SCHEME
+      *     V8 | EM ATUALIZACAO | 08.08.2026 | CALCULATED TRESHOLD (REORDER)
+      *     V9 | EM ATUALIZACAO | 08.08.2026 | EDIT ALL FIELDS IN ONE PASS
+      *     V10 | EM ATUALIZACAO | 08.08.2026 | SEARCH INGREDIENTS BY NAME
       ******************************************************************
        01  SAVE-IT                        PIC X(002).
            88 SAVE-IT-YES                 VALUE "Y" "y".
            88 SAVE-IT-VALID               VALUE "Y" "y" "N" "n".
+      *VALING FIELD-NAME TAGS - PASSED FULL-WIDTH SO THE CALL ARGUMENT
+      *IS NEVER SHORTER THAN VALING'S LK-FIELD-NAME, WHICH A CALL BY
+      *REFERENCE OF A SHORT LITERAL WOULD LEAVE PARTLY UNINITIALIZED.
+       01  VALFLD-ID                      PIC X(020) VALUE "ID".
+       01  VALFLD-NAME                    PIC X(020) VALUE "NAME".
+       01  VALFLD-DESCRIPTION             PIC X(020) VALUE "DESCRIPTION".
+       01  VALFLD-UN-SUPP                 PIC X(020) VALUE "UN-SUPP".
+       01  VALFLD-UN-SAND                 PIC X(020) VALUE "UN-SAND".
+       01  VALFLD-TRESHOLD                PIC X(020) VALUE "TRESHOLD".
+       01  VALFLD-CONSUMPTION             PIC X(020) VALUE "CONSUMPTION".
+       01  VALFLD-LEADTIME                PIC X(020) VALUE "LEADTIME".
       *MODULE NAME MAIN
        78 MODULE-NAME-MAIN          VALUE "INGREDIENT MANAGEMENT".
       *MODULE NAME ADD
@@ -36,7 +56,15 @@
        78 MAIN-MENU-OPTION5    VALUE "   5 - SEARCHES/REPORTS INGREDIENT
       -    "S".
       * MAIN MENU OPTION 6
-       78 MAIN-MENU-OPTION6    VALUE "   6 - EXIT".
+       78 MAIN-MENU-OPTION6    VALUE "   6 - PERIODS OF UNAVAILABILITY".
+      * MAIN MENU OPTION 7
+       78 MAIN-MENU-OPTION7    VALUE "   7 - RECLAIM ARCHIVED INGREDIEN
+      -    "T IDS".
+      * MAIN MENU OPTION 8
+       78 MAIN-MENU-OPTION8    VALUE "   8 - RECALCULATE REORDER POINT
+      -    "S".
+      * MAIN MENU OPTION 9
+       78 MAIN-MENU-OPTION9    VALUE "   9 - EXIT".
       *MAIN MENU OPTION CHOICE
        78 MAIN-MENU-CHOICE     VALUE "CHOOSE AN OPTION: ".
       *MAIN MENU ERROR
@@ -131,6 +159,10 @@
 
        78 EDIT5 VALUE "5 - TRESHOLD".
 
+       78 EDIT6 VALUE "6 - TRESHOLD MODE (MANUAL/CALCULATED)".
+
+       78 EDIT7 VALUE "7 - AVG DAILY CONSUMPTION / SUPPLIER LEAD TIME".
+
        78 EDIT8 VALUE "8 - GO BACK".
 
        78 CHOOSE VALUE "CHOOSE AN OPTION:".
@@ -168,6 +200,14 @@
 
        78 DELETE-NO VALUE "INGREDIENT NOT REMOVED FROM THE DATABASE".
 
+       78 SAND-IN-USE-WARNING VALUE "WARNING - THIS INGREDIENT IS USED B
+      -    "Y ONE OR MORE ACTIVE SANDWICH RECIPES:".
+
+       78 SAND-IN-USE-OVERRIDE VALUE "PROCEED ANYWAY? (Y)ES (N)O:".
+
+       78 SAND-IN-USE-CANCELLED VALUE "OPERATION CANCELLED - INGREDIENT
+      -    "STILL IN USE BY A SANDWICH RECIPE".
+
        78 EMPTY-LIST VALUE "NO INGREDIENTS REGISTED!".
 
        78 NO-MORE-INGREDS VALUE "NO MORE INGREDIENTS".
@@ -185,12 +225,15 @@
 
        78  EMPTY-RECORDS2 VALUE "PRESS ANY KEY TO CONTINUE".
 
-       78 SEARCH-MENU-OPTION1 VALUE "1 - SEARCH INGREDIENTS".
+       78 SEARCH-MENU-OPTION1 VALUE "1 - SEARCH INGREDIENTS BY ID".
        78 SEARCH-MENU-OPTION2 VALUE "2 - SEARCH INGREDIENTS WITH INVENTO
       -    "RY LOWER THAN TRESHOLD".
        78 SEARCH-MENU-OPTION3 VALUE "3 - CREATE REPORT OF INGREDIENTS".
-       78 SEARCH-MENU-OPTION4 VALUE "4 - EXIT".
+       78 SEARCH-MENU-OPTION4 VALUE "4 - SEARCH INGREDIENTS BY NAME".
+       78 SEARCH-MENU-OPTION5 VALUE "5 - EXIT".
        78 SEARCH-MENU-CHOICE   VALUE "CHOOSE AN OPTION: ".
+       78  GET-ING-NAME-SEARCH VALUE "ENTER ALL OR PART OF THE INGREDIE
+      -    "NT NAME: ".
        78 SEARCH-INGREDS-MENU-ERROR
            VALUE "INVALID OPTION, PLEASE SELECT A VALID OPTION. PRESS AN
       -    "Y KEY TO CONTINUE".
@@ -250,4 +293,136 @@
 
        78  REP-DATE VALUE "DATE:".
 
-       78  REP-TIME VALUE "TIME:".
\ No newline at end of file
+       78  REP-TIME VALUE "TIME:".
+
+      *CSV IMPORT
+       78  CSV-IMPORT-PROMPT VALUE "ENTER CSV FILE NAME TO IMPORT:".
+
+       78  CSV-IMPORT-HEADING VALUE "IMPORTING INGREDIENTS FROM CSV FIL
+      -    "E...".
+
+       78  CSV-IMPORT-SUMMARY VALUE "ROWS IMPORTED:".
+
+       78  CSV-IMPORT-REJECTED VALUE "ROWS REJECTED:".
+
+       78  CSV-IMPORT-DONE VALUE "CSV IMPORT COMPLETE. SEE CSVREJ.DAT F
+      -    "OR ANY SKIPPED ROWS.".
+
+       78  CSV-REJ-HEADER VALUE "ROW   FIELD                REASON".
+
+       78  ERROR-CSV-FILE VALUE "COULD NOT OPEN THAT CSV FILE. PRESS A
+      -    "NY KEY TO CONTINUE".
+
+       78  ERROR-CSVREJ-FILE VALUE "COULD NOT OPEN THE REJECT LIST FIL
+      -    "E. PRESS ANY KEY TO CONTINUE".
+
+       78  ERROR-INGRPT-FILE VALUE "COULD NOT OPEN THE PRINTABLE REPOR
+      -    "T FILE. PRESS ANY KEY TO CONTINUE".
+
+       78  ERROR-CSV-COLUMNS VALUE "ROW DOES NOT HAVE THE 6 EXPECTED C
+      -    "OLUMNS (ID,NAME,DESCRIPTION,UN-SUPP,UN-SAND,TRESHOLD)".
+
+       78  ERROR-CSV-DUP VALUE "DUPLICATE INGREDIENT ID - ALREADY REGI
+      -    "STERED OR REPEATED IN THIS FILE".
+
+       78  ERROR-ID-DUP VALUE "DUPLICATE INGREDIENT ID - ALREADY REGIS
+      -    "TERED. CHOOSE ANOTHER ID".
+
+      *DAILY REORDER-SUGGESTION BATCH REPORT
+       78  REORDER-TITLE VALUE "B R E A D W I C H   R E O R D E R   S
+      -    "U G G E S T I O N S".
+
+       78  REORDER-HEADER VALUE "ID   NAME                            IN
+      -    "VENTORYTRESHOLDSUPPLIER UNIT".
+
+       78  REORDER-NONE VALUE "NO INGREDIENTS ARE BELOW TRESHOLD TODAY
+      -    "".
+
+       78  REORDER-DONE VALUE "REORDER SUGGESTION SHEET CREATED: REORD
+      -    "ER.DAT".
+
+      *PERIODS OF UNAVAILABILITY
+       78  UNAVAIL-MENU-OPTION1 VALUE "1 - MARK INGREDIENT UNAVAILABLE
+      -    " FOR A PERIOD".
+       78  UNAVAIL-MENU-OPTION2 VALUE "2 - LIST PERIODS OF UNAVAILABIL
+      -    "ITY".
+       78  UNAVAIL-MENU-OPTION3 VALUE "3 - RETURN TO MAIN MENU".
+       78  UNAVAIL-MENU-CHOICE VALUE "CHOOSE AN OPTION: ".
+       78  UNAVAIL-MENU-ERROR
+           VALUE "INVALID OPTION, PLEASE SELECT A VALID OPTION. PRESS AN
+      -    "Y KEY TO CONTINUE".
+
+       78  UNAVAIL-PROMPT-START VALUE "        START DATE (CCYYMMDD): ".
+       78  UNAVAIL-PROMPT-END VALUE "   UNTIL / END DATE (CCYYMMDD): ".
+       78  UNAVAIL-PROMPT-REASON VALUE "                      REASON: ".
+
+       78  ERROR-UNAVAIL-DATE VALUE "INVALID. END DATE MUST NOT BE BEF
+      -    "ORE START DATE".
+
+       78  UNAVAIL-SAVED VALUE "PERIOD OF UNAVAILABILITY SAVED FOR THI
+      -    "S INGREDIENT".
+
+       78  UNAVAIL-NOT-SAVED VALUE "NOT SAVED. A PERIOD FOR THIS INGREDI
+      -    "ENT ALREADY STARTS ON THAT DATE".
+
+       78  ING-BLOCKED VALUE "** THIS INGREDIENT IS CURRENTLY UNAVAILA
+      -    "BLE **".
+
+       78  ING-BLOCKED-UNTIL VALUE "UNAVAILABLE UNTIL:".
+
+      *PRINTABLE INGREDIENTS REPORT (COUNTER PRINTER FILE)
+       78  PRINT-PROMPT VALUE "CREATE A PRINTABLE FILE OF THIS REPORT?
+      -    " (Y)ES (N)O:".
+       78  PRINT-SORT-PROMPT VALUE "SORT ORDER - 1 BY ID, 2 BY NAME, 3
+      -    " TRESHOLD STATUS FIRST:".
+       78  PRINT-SORT-ERROR VALUE "INVALID. ENTER 1, 2 OR 3".
+       78  PRINT-DONE VALUE "PRINTABLE REPORT FILE CREATED: INGRPT.PRN".
+       78  PRINT-HEADER-LINE VALUE "ID   NAME                           
+      -    " DESCRIPTION                                         SUP-UNI
+      -    "T    SAND-UNIT   TRESHOLD".
+       78  PRINT-REORDER-FLAG VALUE "** REORDER **".
+
+      *AUDIT / CHANGE-HISTORY LOG
+       78  OPERATOR-ID-PROMPT VALUE "OPERATOR ID:".
+
+      *ID ARCHIVE AND RECLAIM
+       78  ID-RETENTION-DAYS VALUE 90.
+       78  RECLAIM-TITLE VALUE "INGREDIENT ID RECLAIM".
+       78  RECLAIM-DONE VALUE "RECLAIM COMPLETE. IDS FREED:".
+       78  RECLAIM-NONE VALUE "NO ARCHIVED IDS WERE PAST THE RETENTION P
+      -    "ERIOD".
+
+      *CALCULATED TRESHOLD (REORDER POINT)
+       78  TRESHOLD-MODE-PROMPT VALUE "TRESHOLD MODE - (M)ANUAL OR (C)A
+      -    "LCULATED: ".
+       78  TRESHOLD-MODE-ERROR VALUE "INVALID. ENTER M OR C".
+       78  MESSAGE-AVG-CONSUMPTION VALUE "AVERAGE DAILY CONSUMPTION: ".
+       78  MESSAGE-LEAD-TIME VALUE "SUPPLIER LEAD TIME IN DAYS: ".
+       78  TRESHOLD-CALCULATED-MSG
+           VALUE "TRESHOLD RECALCULATED FROM CONSUMPTION X LEAD TIME: ".
+       78  ERROR-TRESHOLD-MANUAL-ONLY
+           VALUE "TRESHOLD IS CALCULATED AUTOMATICALLY FOR THIS INGRED
+      -    "IENT. EDIT THE CONSUMPTION / LEAD TIME INSTEAD".
+       78  ERROR-TRESHOLD-CALC-ONLY
+           VALUE "CONSUMPTION / LEAD TIME ONLY APPLY WHEN TRESHOLD MOD
+      -    "E IS CALCULATED. SWITCH MODE FIRST".
+
+      *EDIT ALL FIELDS IN ONE PASS
+       78  EDIT9 VALUE "9 - EDIT ALL FIELDS".
+       78  RECALC-TITLE VALUE "RECALCULATE REORDER POINTS (TRESHOLDS)".
+       78  RECALC-DONE
+           VALUE "RECALCULATION COMPLETE. INGREDIENTS UPDATED:".
+       78  RECALC-NONE
+           VALUE "NO CALCULATED-MODE INGREDIENTS TO RECALCULATE".
+
+      *ADJUST INVENTORY ON HAND
+       78  EDIT10 VALUE "10 - ADJUST INVENTORY ON HAND".
+       78  INVENTORY-CURRENT VALUE "CURRENT INVENTORY ON HAND: ".
+       78  INVENTORY-MOVE-PROMPT
+           VALUE "(R)ECEIPT FROM SUPPLIER OR (U)SAGE/LOSS: ".
+       78  INVENTORY-MOVE-ERROR VALUE "INVALID. ENTER R OR U".
+       78  MESSAGE-INVENTORY-QTY VALUE "QUANTITY: ".
+       78  ERROR-INVENTORY-QTY
+           VALUE "INVALID. MUST BE A WHOLE NUMBER GREATER THAN ZERO".
+       78  ERROR-INVENTORY-USAGE
+           VALUE "INVALID. USAGE CANNOT EXCEED THE CURRENT INVENTORY".
