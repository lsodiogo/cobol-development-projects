@@ -0,0 +1,64 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    AUDITLOG | APPEND ONE CHANGE-HISTORY RECORD
+      ******************************************************************
+      *    CALLED BY INGADD, INGCSV, INGEDIT AND INGDEL AFTER A SAVE SO
+      *    EVERY ADD/EDIT/DELETE IS TRACEABLE TO WHO CHANGED WHAT, WHEN.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDITLOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "AUDIT-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "AUDIT-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-STATUS                PIC X(002).
+           88  WS-AUDIT-OK                VALUE "00".
+       01  WS-TIMESTAMP                   PIC 9(014).
+           COPY "OPERATOR-ID.cpy".
+
+       LINKAGE SECTION.
+       01  LK-ACTION                      PIC X(010).
+       01  LK-ING-ID                      PIC 9(003).
+       01  LK-FIELD                       PIC X(020).
+       01  LK-BEFORE                      PIC X(050).
+       01  LK-AFTER                       PIC X(050).
+
+       PROCEDURE DIVISION USING LK-ACTION LK-ING-ID LK-FIELD
+               LK-BEFORE LK-AFTER.
+       MAIN-PARA.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP(9:6) FROM TIME
+
+           OPEN EXTEND AUDIT-FILE
+           IF NOT WS-AUDIT-OK
+               CLOSE AUDIT-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+
+           MOVE WS-TIMESTAMP TO AUD-TIMESTAMP
+           IF WS-OPERATOR-ID = SPACES
+               MOVE "UNKNOWN" TO AUD-OPERATOR
+           ELSE
+               MOVE WS-OPERATOR-ID TO AUD-OPERATOR
+           END-IF
+           MOVE LK-ACTION TO AUD-ACTION
+           MOVE LK-ING-ID TO AUD-ING-ID
+           MOVE LK-FIELD TO AUD-FIELD
+           MOVE LK-BEFORE TO AUD-BEFORE
+           MOVE LK-AFTER TO AUD-AFTER
+           WRITE AUDIT-RECORD
+
+           CLOSE AUDIT-FILE
+           GOBACK.
