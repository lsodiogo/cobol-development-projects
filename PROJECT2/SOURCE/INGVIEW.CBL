@@ -0,0 +1,111 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGVIEW | VIEW INGREDIENTS MENU
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGVIEW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-MENU-CHOICE                 PIC 9(001).
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SEARCH-ID                   PIC 9(003).
+       01  WS-BLOCKED-FLAG                 PIC X(001).
+           88  WS-IS-BLOCKED              VALUE "Y".
+       01  WS-BLOCKED-UNTIL                PIC 9(008).
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-KEEP-GOING = "N"
+               DISPLAY MODULE-NAME-VIEW
+               DISPLAY VIEW-MENU-OPTION1
+               DISPLAY VIEW-MENU-OPTION2
+               DISPLAY VIEW-MENU-OPTION3
+               DISPLAY VIEW-MENU-CHOICE
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM VIEW-ALL-ONE-BY-ONE
+                   WHEN 2
+                       PERFORM VIEW-SPECIFIC-INGRED
+                   WHEN 3
+                       MOVE "N" TO WS-KEEP-GOING
+                   WHEN OTHER
+                       DISPLAY VIEW-INGREDS-MENU-ERROR
+                       ACCEPT WS-ANY-KEY
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       VIEW-ALL-ONE-BY-ONE.
+           OPEN INPUT INGREDS-FILE
+           IF NOT WS-INGREDS-OK
+               DISPLAY EMPTY-RECORDS
+               ACCEPT WS-ANY-KEY
+           ELSE
+               READ INGREDS-FILE NEXT RECORD
+               IF WS-INGREDS-EOF
+                   DISPLAY EMPTY-LIST
+                   ACCEPT WS-ANY-KEY
+               ELSE
+                   PERFORM UNTIL WS-INGREDS-EOF
+                       IF ING-IS-ACTIVE
+                           PERFORM DISPLAY-ONE-INGRED
+                           DISPLAY VIEW-ALL-INGREDS-NEXT-ONE
+                           ACCEPT WS-ANY-KEY
+                       END-IF
+                       READ INGREDS-FILE NEXT RECORD
+                   END-PERFORM
+                   DISPLAY NO-MORE-INGREDS
+                   ACCEPT WS-ANY-KEY
+               END-IF
+           END-IF
+           CLOSE INGREDS-FILE.
+
+       VIEW-SPECIFIC-INGRED.
+           OPEN INPUT INGREDS-FILE
+           DISPLAY SCREEN-INGREDS-ID
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO ING-ID
+           READ INGREDS-FILE
+           IF WS-INGREDS-OK AND ING-IS-ACTIVE
+               PERFORM DISPLAY-ONE-INGRED
+           ELSE
+               DISPLAY ERROR-INGREDID-NO
+           END-IF
+           DISPLAY VIEW-SPECIFIC
+           ACCEPT WS-ANY-KEY
+           CLOSE INGREDS-FILE.
+
+       DISPLAY-ONE-INGRED.
+           DISPLAY SCREEN-INGREDS-ID ING-ID
+           DISPLAY MANUALLY-ADD-NAME ING-NAME
+           DISPLAY MANUALLY-ADD-DESCRIPTION ING-DESCRIPTION
+           DISPLAY MANUALLY-ADD-UN-SUPP ING-UN-SUPP
+           DISPLAY MANUALLY-ADD-UN-SAND ING-UN-SAND
+           DISPLAY MANUALLY-ADD-TRESHOLD ING-TRESHOLD
+           DISPLAY SEARCH-INVENTORY ING-INVENTORY
+           CALL "CHKUNAVL" USING ING-ID WS-BLOCKED-FLAG WS-BLOCKED-UNTIL
+           IF WS-IS-BLOCKED
+               DISPLAY ING-BLOCKED
+               DISPLAY ING-BLOCKED-UNTIL WS-BLOCKED-UNTIL
+           END-IF.
