@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    PERIODS OF UNAVAILABILITY FILE | FD + RECORD LAYOUT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       FD  UNAVAIL-FILE
+           LABEL RECORD IS STANDARD.
+       01  UNAVAIL-RECORD.
+           05  UNAVAIL-KEY.
+               10  UNAVAIL-ING-ID         PIC 9(003).
+               10  UNAVAIL-START-DATE     PIC 9(008).
+           05  UNAVAIL-END-DATE           PIC 9(008).
+           05  UNAVAIL-REASON             PIC X(040).
