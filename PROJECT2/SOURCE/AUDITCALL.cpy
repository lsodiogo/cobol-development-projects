@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    WORKING-STORAGE FOR CALLS TO AUDITLOG | MUST MATCH ITS
+      *    LINKAGE SECTION SIZES EXACTLY SO BY-REFERENCE ARGUMENTS CAN'T
+      *    BE SHORTER THAN WHAT THE CALLEE EXPECTS.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       01  WS-AUD-ACTION                  PIC X(010).
+       01  WS-AUD-FIELD                   PIC X(020).
+       01  WS-AUD-BEFORE                  PIC X(050).
+       01  WS-AUD-AFTER                   PIC X(050).
