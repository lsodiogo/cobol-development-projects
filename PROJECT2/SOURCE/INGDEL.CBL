@@ -0,0 +1,104 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGDEL | DELETE INGREDIENTS
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | SOFT-DELETE, ARCHIVE+RECLAIM
+      *     V3 | EM ATUALIZACAO | 08.08.2026 | BLOCK DELETE OF INGREDIENTS
+      *         STILL USED BY AN ACTIVE SANDWICH RECIPE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGDEL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SEARCH-ID                   PIC 9(003).
+       01  WS-DELETE-CHOICE               PIC X(001).
+       01  WS-TODAY                       PIC 9(008).
+       01  WS-IN-USE-FLAG                 PIC X(001).
+           88  WS-IS-IN-USE               VALUE "Y".
+       01  WS-SAND-COUNT                  PIC 9(003).
+       01  WS-SAND-NAME                   PIC X(030).
+       01  WS-OVERRIDE-CHOICE             PIC X(001).
+           COPY "AUDITCALL.cpy".
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O INGREDS-FILE
+           DISPLAY SCREEN-INGREDS-ID
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO ING-ID
+           READ INGREDS-FILE
+           IF NOT WS-INGREDS-OK OR NOT ING-IS-ACTIVE
+               DISPLAY ERROR-INGREDID-NO
+               ACCEPT WS-ANY-KEY
+           ELSE
+               DISPLAY MANUALLY-ADD-NAME ING-NAME
+               DISPLAY DELETE-INGRED
+               ACCEPT WS-DELETE-CHOICE
+               MOVE SPACES TO SAVE-IT
+               PERFORM UNTIL SAVE-IT-VALID
+                   MOVE WS-DELETE-CHOICE TO SAVE-IT
+                   IF NOT SAVE-IT-VALID
+                       DISPLAY DELETE-ERROR
+                       ACCEPT WS-DELETE-CHOICE
+                   END-IF
+               END-PERFORM
+               MOVE WS-DELETE-CHOICE TO SAVE-IT
+               IF SAVE-IT-YES
+                   PERFORM CHECK-SANDWICH-USE
+                   IF WS-IS-IN-USE AND NOT SAVE-IT-YES
+                       DISPLAY SAND-IN-USE-CANCELLED
+                   ELSE
+                       MOVE "DELETE" TO WS-AUD-ACTION
+                       MOVE SPACES TO WS-AUD-FIELD WS-AUD-AFTER
+                       MOVE ING-NAME TO WS-AUD-BEFORE
+                       ACCEPT WS-TODAY FROM DATE YYYYMMDD
+                       SET ING-IS-ARCHIVED TO TRUE
+                       MOVE WS-TODAY TO ING-ARCHIVED-DATE
+                       REWRITE INGRED-RECORD
+                       DISPLAY DELETE-YES
+                       CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                           WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+                   END-IF
+               ELSE
+                   DISPLAY DELETE-NO
+               END-IF
+           END-IF
+           CLOSE INGREDS-FILE
+           GOBACK.
+
+       CHECK-SANDWICH-USE.
+           CALL "CHKSAND" USING ING-ID WS-IN-USE-FLAG WS-SAND-COUNT
+               WS-SAND-NAME
+           IF WS-IS-IN-USE
+               DISPLAY SAND-IN-USE-WARNING
+               DISPLAY WS-SAND-NAME
+               DISPLAY SAND-IN-USE-OVERRIDE
+               ACCEPT WS-OVERRIDE-CHOICE
+               MOVE SPACES TO SAVE-IT
+               PERFORM UNTIL SAVE-IT-VALID
+                   MOVE WS-OVERRIDE-CHOICE TO SAVE-IT
+                   IF NOT SAVE-IT-VALID
+                       DISPLAY ERROR-SAVE
+                       ACCEPT WS-OVERRIDE-CHOICE
+                   END-IF
+               END-PERFORM
+               MOVE WS-OVERRIDE-CHOICE TO SAVE-IT
+           END-IF.
