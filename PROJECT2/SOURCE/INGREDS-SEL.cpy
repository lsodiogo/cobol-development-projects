@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENTS MASTER FILE | FILE-CONTROL SELECT CLAUSE
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT INGREDS-FILE ASSIGN TO "INGREDS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ING-ID
+               STATUS IS WS-INGREDS-STATUS.
