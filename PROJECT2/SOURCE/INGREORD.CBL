@@ -0,0 +1,95 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREORD | DAILY REORDER-SUGGESTION BATCH REPORT
+      ******************************************************************
+      *    RUN ONCE A DAY. SCANS EVERY ACTIVE INGREDIENT AND LISTS THE
+      *    ONES WHERE INVENTORY IS BELOW TRESHOLD, READY TO HAND TO THE
+      *    SUPPLIER (ID, NAME, INVENTORY, TRESHOLD, SUPPLIER UNIT).
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGREORD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+           COPY "REORDER-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+           COPY "REORDER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-REORDER-STATUS              PIC X(002).
+       01  WS-FOUND-COUNT                 PIC 9(005) VALUE 0.
+       01  WS-TODAY                       PIC 9(008).
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ID                    PIC 9(003).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-NAME                  PIC X(030).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-INVENTORY             PIC ZZZZ9.
+           05  FILLER                     PIC X(004) VALUE SPACES.
+           05  WS-D-TRESHOLD              PIC ZZZ9.
+           05  FILLER                     PIC X(004) VALUE SPACES.
+           05  WS-D-UNSUPP                PIC X(010).
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           OPEN INPUT INGREDS-FILE
+           OPEN OUTPUT REORDER-FILE
+
+           MOVE REORDER-TITLE TO REORDER-LINE
+           WRITE REORDER-LINE
+           MOVE SPACES TO REORDER-LINE
+           STRING REP-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               INTO REORDER-LINE
+           WRITE REORDER-LINE
+           MOVE SPACES TO REORDER-LINE
+           WRITE REORDER-LINE
+           MOVE REORDER-HEADER TO REORDER-LINE
+           WRITE REORDER-LINE
+
+           MOVE 0 TO WS-FOUND-COUNT
+           READ INGREDS-FILE NEXT RECORD
+           PERFORM UNTIL WS-INGREDS-EOF
+               IF ING-IS-ACTIVE AND ING-INVENTORY < ING-TRESHOLD
+                   PERFORM WRITE-REORDER-LINE
+                   ADD 1 TO WS-FOUND-COUNT
+               END-IF
+               READ INGREDS-FILE NEXT RECORD
+           END-PERFORM
+
+           IF WS-FOUND-COUNT = 0
+               MOVE REORDER-NONE TO REORDER-LINE
+               WRITE REORDER-LINE
+           END-IF
+
+           CLOSE INGREDS-FILE
+           CLOSE REORDER-FILE
+           DISPLAY REORDER-DONE
+           GOBACK.
+
+       WRITE-REORDER-LINE.
+           MOVE ING-ID TO WS-D-ID
+           MOVE ING-NAME TO WS-D-NAME
+           MOVE ING-INVENTORY TO WS-D-INVENTORY
+           MOVE ING-TRESHOLD TO WS-D-TRESHOLD
+           MOVE ING-UN-SUPP TO WS-D-UNSUPP
+           MOVE WS-DETAIL-LINE TO REORDER-LINE
+           WRITE REORDER-LINE.
