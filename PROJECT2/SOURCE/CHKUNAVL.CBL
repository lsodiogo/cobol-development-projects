@@ -0,0 +1,70 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    CHKUNAVL | CHECK WHETHER AN INGREDIENT IS CURRENTLY BLOCKED
+      *    BY A PERIOD OF UNAVAILABILITY (SHARED BY VIEW AND SEARCH)
+      ******************************************************************
+      *    A PERIOD CLEARS ITSELF AUTOMATICALLY ONCE ITS END DATE IS IN
+      *    THE PAST - NOTHING IS STORED ON THE INGREDIENT RECORD ITSELF,
+      *    THE BLOCKED STATUS IS ALWAYS COMPUTED AGAINST TODAY'S DATE.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHKUNAVL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "UNAVAIL-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "UNAVAIL-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-UNAVAIL-STATUS              PIC X(002).
+           88  WS-UNAVAIL-OK              VALUE "00".
+           88  WS-UNAVAIL-EOF             VALUE "10".
+       01  WS-TODAY                       PIC 9(008).
+
+       LINKAGE SECTION.
+       01  LK-ING-ID                      PIC 9(003).
+       01  LK-BLOCKED-FLAG                PIC X(001).
+           88  LK-IS-BLOCKED              VALUE "Y".
+           88  LK-NOT-BLOCKED             VALUE "N".
+       01  LK-BLOCKED-UNTIL               PIC 9(008).
+
+       PROCEDURE DIVISION USING LK-ING-ID LK-BLOCKED-FLAG
+               LK-BLOCKED-UNTIL.
+       MAIN-PARA.
+           SET LK-NOT-BLOCKED TO TRUE
+           MOVE 0 TO LK-BLOCKED-UNTIL
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+
+           OPEN INPUT UNAVAIL-FILE
+           IF NOT WS-UNAVAIL-OK
+               GOBACK
+           END-IF
+
+           MOVE LK-ING-ID TO UNAVAIL-ING-ID
+           MOVE 0 TO UNAVAIL-START-DATE
+           START UNAVAIL-FILE KEY IS NOT LESS THAN UNAVAIL-KEY
+
+           IF WS-UNAVAIL-OK
+               READ UNAVAIL-FILE NEXT RECORD
+               PERFORM UNTIL WS-UNAVAIL-EOF
+                   OR UNAVAIL-ING-ID NOT = LK-ING-ID
+                   IF UNAVAIL-START-DATE <= WS-TODAY
+                           AND WS-TODAY <= UNAVAIL-END-DATE
+                       SET LK-IS-BLOCKED TO TRUE
+                       MOVE UNAVAIL-END-DATE TO LK-BLOCKED-UNTIL
+                   END-IF
+                   READ UNAVAIL-FILE NEXT RECORD
+               END-PERFORM
+           END-IF
+
+           CLOSE UNAVAIL-FILE
+           GOBACK.
