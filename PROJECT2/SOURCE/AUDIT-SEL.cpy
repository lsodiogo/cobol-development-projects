@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGREDIENT CHANGE-HISTORY AUDIT LOG | FILE-CONTROL SELECT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-AUDIT-STATUS.
