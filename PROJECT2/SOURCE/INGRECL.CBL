@@ -0,0 +1,80 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGRECL | RECLAIM ARCHIVED INGREDIENT IDS PAST RETENTION
+      ******************************************************************
+      *    INGDEL ARCHIVES AN INGREDIENT (STATUS "X") INSTEAD OF DELETING
+      *    IT OUTRIGHT, SO THE ID CAN'T BE REISSUED BY MISTAKE WHILE THE
+      *    RECORD IS STILL IN ITS RETENTION WINDOW. THIS BATCH JOB SWEEPS
+      *    THE FILE AND PHYSICALLY REMOVES ARCHIVED RECORDS ONCE THEY ARE
+      *    PAST THAT WINDOW, FREEING THEIR ID FOR REUSE.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGRECL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-TODAY                       PIC 9(008).
+       01  WS-DAYS-ARCHIVED                PIC S9(008).
+       01  WS-RECLAIMED-CT                 PIC 9(005) VALUE 0.
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           DISPLAY RECLAIM-TITLE
+
+           OPEN I-O INGREDS-FILE
+           IF NOT WS-INGREDS-OK
+               CLOSE INGREDS-FILE
+               OPEN OUTPUT INGREDS-FILE
+               CLOSE INGREDS-FILE
+               OPEN I-O INGREDS-FILE
+           END-IF
+
+           READ INGREDS-FILE NEXT RECORD
+           PERFORM UNTIL WS-INGREDS-EOF
+               IF ING-IS-ARCHIVED
+                   PERFORM CHECK-RETENTION
+               END-IF
+               READ INGREDS-FILE NEXT RECORD
+           END-PERFORM
+
+           CLOSE INGREDS-FILE
+
+           IF WS-RECLAIMED-CT > 0
+               DISPLAY RECLAIM-DONE WS-RECLAIMED-CT
+           ELSE
+               DISPLAY RECLAIM-NONE
+           END-IF
+           ACCEPT WS-ANY-KEY
+           GOBACK.
+
+      * CONVERTS TODAY AND THE ARCHIVED DATE TO JULIAN DAY NUMBERS VIA
+      * FUNCTION INTEGER-OF-DATE SO THE DAY-COUNT IS EXACT, INCLUDING
+      * ACROSS YEAR-ENDS.
+       CHECK-RETENTION.
+           COMPUTE WS-DAYS-ARCHIVED =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+               FUNCTION INTEGER-OF-DATE(ING-ARCHIVED-DATE)
+           IF WS-DAYS-ARCHIVED >= ID-RETENTION-DAYS
+               DELETE INGREDS-FILE RECORD
+               ADD 1 TO WS-RECLAIMED-CT
+           END-IF.
