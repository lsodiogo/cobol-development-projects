@@ -0,0 +1,66 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    PROJECT2 | MAIN MENU DRIVER
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | RECLAIM ARCHIVED ID MENU
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT2.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE                 PIC 9(001).
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-ANY-KEY                     PIC X(001).
+           COPY "OPERATOR-ID.cpy".
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY OPERATOR-ID-PROMPT
+           ACCEPT WS-OPERATOR-ID
+           PERFORM UNTIL WS-KEEP-GOING = "N"
+               DISPLAY MODULE-NAME-MAIN
+               DISPLAY MAIN-MENU-OPTION1
+               DISPLAY MAIN-MENU-OPTION2
+               DISPLAY MAIN-MENU-OPTION3
+               DISPLAY MAIN-MENU-OPTION4
+               DISPLAY MAIN-MENU-OPTION5
+               DISPLAY MAIN-MENU-OPTION6
+               DISPLAY MAIN-MENU-OPTION7
+               DISPLAY MAIN-MENU-OPTION8
+               DISPLAY MAIN-MENU-OPTION9
+               DISPLAY MAIN-MENU-CHOICE
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       CALL "INGADD"
+                   WHEN 2
+                       CALL "INGVIEW"
+                   WHEN 3
+                       CALL "INGEDIT"
+                   WHEN 4
+                       CALL "INGDEL"
+                   WHEN 5
+                       CALL "INGSRCH"
+                   WHEN 6
+                       CALL "INGUNAVL"
+                   WHEN 7
+                       CALL "INGRECL"
+                   WHEN 8
+                       CALL "INGRECAL"
+                   WHEN 9
+                       MOVE "N" TO WS-KEEP-GOING
+                   WHEN OTHER
+                       DISPLAY MAIN-MENU-ERROR
+                       ACCEPT WS-ANY-KEY
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
