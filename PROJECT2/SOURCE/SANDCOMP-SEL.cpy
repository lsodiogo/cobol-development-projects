@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    SANDWICH COMPOSITION FILE | FILE-CONTROL SELECT CLAUSE
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT SANDCOMP-FILE ASSIGN TO "SANDCOMP.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SANDCOMP-KEY
+               STATUS IS WS-SANDCOMP-STATUS.
