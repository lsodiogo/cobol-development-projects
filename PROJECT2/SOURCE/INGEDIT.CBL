@@ -0,0 +1,524 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGEDIT | EDIT INGREDIENTS MENU
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | CALCULATED TRESHOLD MODE
+      *     V3 | EM ATUALIZACAO | 08.08.2026 | EDIT ALL FIELDS IN ONE PASS
+      *     V4 | EM ATUALIZACAO | 08.08.2026 | WARN WHEN CHANGING UNIT-
+      *         SANDWICH OF AN INGREDIENT STILL USED BY AN ACTIVE RECIPE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGEDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-FIELD-CHOICE                PIC 9(002).
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SEARCH-ID                   PIC 9(003).
+       01  WS-VALID-FLAG                  PIC X(001).
+       01  WS-ERROR-MSG                   PIC X(060).
+       01  WS-IN-VALUE                    PIC X(060).
+       01  WS-SAVE-CHOICE                 PIC X(001).
+       01  WS-IN-MODE                     PIC X(001).
+       01  WS-ALL-OLD-NAME                PIC X(030).
+       01  WS-ALL-OLD-DESC                PIC X(050).
+       01  WS-ALL-OLD-UNSUPP              PIC X(010).
+       01  WS-ALL-OLD-UNSAND              PIC X(010).
+       01  WS-ALL-OLD-MODE                PIC X(001).
+       01  WS-ALL-OLD-TRESHOLD            PIC 9(003).
+       01  WS-IN-USE-FLAG                 PIC X(001).
+           88  WS-IS-IN-USE               VALUE "Y".
+       01  WS-SAND-COUNT                  PIC 9(003).
+       01  WS-SAND-NAME                   PIC X(030).
+       01  WS-OVERRIDE-CHOICE             PIC X(001).
+       01  WS-IN-MOVE                     PIC X(001).
+       01  WS-IN-QTY                      PIC 9(005).
+
+           COPY "AUDITCALL.cpy".
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O INGREDS-FILE
+           DISPLAY SCREEN-INGREDS-ID
+           ACCEPT WS-SEARCH-ID
+           MOVE WS-SEARCH-ID TO ING-ID
+           READ INGREDS-FILE
+           IF NOT WS-INGREDS-OK OR NOT ING-IS-ACTIVE
+               DISPLAY ERROR-INGREDID-NO
+               ACCEPT WS-ANY-KEY
+           ELSE
+               PERFORM UNTIL WS-KEEP-GOING = "N"
+                   DISPLAY MODULE-NAME-MODIFY
+                   DISPLAY WHAT-TO-EDIT
+                   DISPLAY EDIT1
+                   DISPLAY EDIT2
+                   DISPLAY EDIT3
+                   DISPLAY EDIT4
+                   DISPLAY EDIT5
+                   DISPLAY EDIT6
+                   DISPLAY EDIT7
+                   DISPLAY EDIT8
+                   DISPLAY EDIT9
+                   DISPLAY EDIT10
+                   DISPLAY CHOOSE
+                   ACCEPT WS-FIELD-CHOICE
+                   EVALUATE WS-FIELD-CHOICE
+                       WHEN 1
+                           PERFORM EDIT-NAME
+                       WHEN 2
+                           PERFORM EDIT-DESCRIPTION
+                       WHEN 3
+                           PERFORM EDIT-UNSUPP
+                       WHEN 4
+                           PERFORM EDIT-UNSAND
+                       WHEN 5
+                           PERFORM EDIT-TRESHOLD
+                       WHEN 6
+                           PERFORM EDIT-TRESHOLD-MODE
+                       WHEN 7
+                           PERFORM EDIT-CONSUMPTION-LEADTIME
+                       WHEN 8
+                           MOVE "N" TO WS-KEEP-GOING
+                       WHEN 9
+                           PERFORM EDIT-ALL-FIELDS
+                       WHEN 10
+                           PERFORM ADJUST-INVENTORY
+                       WHEN OTHER
+                           DISPLAY ADD-INGREDS-MENU-ERROR
+                           ACCEPT WS-ANY-KEY
+                   END-EVALUATE
+               END-PERFORM
+           END-IF
+           CLOSE INGREDS-FILE
+           GOBACK.
+
+       EDIT-NAME.
+           DISPLAY MESSAGE-NAME
+           DISPLAY MANUALLY-ADD-NAME
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-NAME WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           IF WS-VALID-FLAG NOT = "Y"
+               DISPLAY WS-ERROR-MSG
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE "NAME" TO WS-AUD-FIELD
+               MOVE ING-NAME TO WS-AUD-BEFORE
+               MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:30) TO ING-NAME
+               MOVE ING-NAME TO WS-AUD-AFTER
+               PERFORM CONFIRM-AND-REWRITE
+           END-IF.
+
+       EDIT-DESCRIPTION.
+           DISPLAY MESSAGE-DESCRIPTION
+           DISPLAY MANUALLY-ADD-DESCRIPTION
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-DESCRIPTION WS-IN-VALUE
+               WS-VALID-FLAG WS-ERROR-MSG
+           IF WS-VALID-FLAG NOT = "Y"
+               DISPLAY WS-ERROR-MSG
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE "DESCRIPTION" TO WS-AUD-FIELD
+               MOVE ING-DESCRIPTION TO WS-AUD-BEFORE
+               MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:50)
+                   TO ING-DESCRIPTION
+               MOVE ING-DESCRIPTION TO WS-AUD-AFTER
+               PERFORM CONFIRM-AND-REWRITE
+           END-IF.
+
+       EDIT-UNSUPP.
+           DISPLAY MESSAGE-UNIT-SUPPLIER
+           DISPLAY MANUALLY-ADD-UN-SUPP
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-UN-SUPP WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           IF WS-VALID-FLAG NOT = "Y"
+               DISPLAY WS-ERROR-MSG
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE "UN-SUPP" TO WS-AUD-FIELD
+               MOVE ING-UN-SUPP TO WS-AUD-BEFORE
+               MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:10)
+                   TO ING-UN-SUPP
+               MOVE ING-UN-SUPP TO WS-AUD-AFTER
+               PERFORM CONFIRM-AND-REWRITE
+           END-IF.
+
+       EDIT-UNSAND.
+           DISPLAY MESSAGE-UNIT-SANDWICH
+           DISPLAY MANUALLY-ADD-UN-SAND
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-UN-SAND WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           IF WS-VALID-FLAG NOT = "Y"
+               DISPLAY WS-ERROR-MSG
+               ACCEPT WS-ANY-KEY
+           ELSE
+               PERFORM CHECK-SANDWICH-USE
+               IF WS-IS-IN-USE AND NOT SAVE-IT-YES
+                   DISPLAY SAND-IN-USE-CANCELLED
+                   ACCEPT WS-ANY-KEY
+               ELSE
+                   MOVE "UN-SAND" TO WS-AUD-FIELD
+                   MOVE ING-UN-SAND TO WS-AUD-BEFORE
+                   MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:10)
+                       TO ING-UN-SAND
+                   MOVE ING-UN-SAND TO WS-AUD-AFTER
+                   PERFORM CONFIRM-AND-REWRITE
+               END-IF
+           END-IF.
+
+       CHECK-SANDWICH-USE.
+           CALL "CHKSAND" USING ING-ID WS-IN-USE-FLAG WS-SAND-COUNT
+               WS-SAND-NAME
+           IF WS-IS-IN-USE
+               DISPLAY SAND-IN-USE-WARNING
+               DISPLAY WS-SAND-NAME
+               DISPLAY SAND-IN-USE-OVERRIDE
+               ACCEPT WS-OVERRIDE-CHOICE
+               MOVE SPACES TO SAVE-IT
+               PERFORM UNTIL SAVE-IT-VALID
+                   MOVE WS-OVERRIDE-CHOICE TO SAVE-IT
+                   IF NOT SAVE-IT-VALID
+                       DISPLAY ERROR-SAVE
+                       ACCEPT WS-OVERRIDE-CHOICE
+                   END-IF
+               END-PERFORM
+               MOVE WS-OVERRIDE-CHOICE TO SAVE-IT
+           END-IF.
+
+       EDIT-TRESHOLD.
+           IF ING-TRESHOLD-CALC
+               DISPLAY ERROR-TRESHOLD-MANUAL-ONLY
+               ACCEPT WS-ANY-KEY
+           ELSE
+               DISPLAY MESSAGE-TRESHOLD
+               DISPLAY MANUALLY-ADD-TRESHOLD
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-TRESHOLD WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+               IF WS-VALID-FLAG NOT = "Y"
+                   DISPLAY WS-ERROR-MSG
+                   ACCEPT WS-ANY-KEY
+               ELSE
+                   MOVE "TRESHOLD" TO WS-AUD-FIELD
+                   MOVE ING-TRESHOLD TO WS-AUD-BEFORE
+                   MOVE FUNCTION NUMVAL(WS-IN-VALUE) TO ING-TRESHOLD
+                   MOVE ING-TRESHOLD TO WS-AUD-AFTER
+                   PERFORM CONFIRM-AND-REWRITE
+               END-IF
+           END-IF.
+
+       EDIT-TRESHOLD-MODE.
+           DISPLAY TRESHOLD-MODE-PROMPT
+           ACCEPT WS-IN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           PERFORM UNTIL WS-IN-MODE = "M" OR WS-IN-MODE = "C"
+               DISPLAY TRESHOLD-MODE-ERROR
+               ACCEPT WS-IN-MODE
+               MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           END-PERFORM
+           MOVE "TRESHOLD-MODE" TO WS-AUD-FIELD
+           MOVE ING-TRESHOLD-MODE TO WS-AUD-BEFORE
+           IF WS-IN-MODE = "C"
+               SET ING-TRESHOLD-CALC TO TRUE
+               PERFORM GET-CONSUMPTION-AND-LEADTIME
+               PERFORM RECALC-THIS-TRESHOLD
+               DISPLAY TRESHOLD-CALCULATED-MSG ING-TRESHOLD
+           ELSE
+               SET ING-TRESHOLD-MANUAL TO TRUE
+               MOVE 0 TO ING-AVG-CONSUMPTION ING-LEAD-TIME-DAYS
+           END-IF
+           MOVE ING-TRESHOLD-MODE TO WS-AUD-AFTER
+           PERFORM CONFIRM-AND-REWRITE.
+
+       EDIT-CONSUMPTION-LEADTIME.
+           IF NOT ING-TRESHOLD-CALC
+               DISPLAY ERROR-TRESHOLD-CALC-ONLY
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE "CONSUMPTION/LEAD" TO WS-AUD-FIELD
+               MOVE ING-TRESHOLD TO WS-AUD-BEFORE
+               PERFORM GET-CONSUMPTION-AND-LEADTIME
+               PERFORM RECALC-THIS-TRESHOLD
+               DISPLAY TRESHOLD-CALCULATED-MSG ING-TRESHOLD
+               MOVE ING-TRESHOLD TO WS-AUD-AFTER
+               PERFORM CONFIRM-AND-REWRITE
+           END-IF.
+
+       GET-CONSUMPTION-AND-LEADTIME.
+           DISPLAY MESSAGE-AVG-CONSUMPTION
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-CONSUMPTION WS-IN-VALUE
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MESSAGE-AVG-CONSUMPTION
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-CONSUMPTION WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM
+           COMPUTE ING-AVG-CONSUMPTION = FUNCTION NUMVAL(WS-IN-VALUE)
+
+           DISPLAY MESSAGE-LEAD-TIME
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-LEADTIME WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MESSAGE-LEAD-TIME
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-LEADTIME WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(WS-IN-VALUE) TO ING-LEAD-TIME-DAYS.
+
+       RECALC-THIS-TRESHOLD.
+           COMPUTE ING-TRESHOLD ROUNDED =
+               ING-AVG-CONSUMPTION * ING-LEAD-TIME-DAYS
+               ON SIZE ERROR
+                   MOVE 999 TO ING-TRESHOLD
+           END-COMPUTE
+           IF ING-TRESHOLD < 1
+               MOVE 1 TO ING-TRESHOLD
+           END-IF.
+
+       ADJUST-INVENTORY.
+           DISPLAY INVENTORY-CURRENT ING-INVENTORY
+           DISPLAY INVENTORY-MOVE-PROMPT
+           ACCEPT WS-IN-MOVE
+           MOVE FUNCTION UPPER-CASE(WS-IN-MOVE) TO WS-IN-MOVE
+           PERFORM UNTIL WS-IN-MOVE = "R" OR WS-IN-MOVE = "U"
+               DISPLAY INVENTORY-MOVE-ERROR
+               ACCEPT WS-IN-MOVE
+               MOVE FUNCTION UPPER-CASE(WS-IN-MOVE) TO WS-IN-MOVE
+           END-PERFORM
+
+           DISPLAY MESSAGE-INVENTORY-QTY
+           ACCEPT WS-IN-QTY
+           PERFORM UNTIL WS-IN-QTY > 0
+               DISPLAY ERROR-INVENTORY-QTY
+               ACCEPT WS-IN-QTY
+           END-PERFORM
+
+           IF WS-IN-MOVE = "U" AND WS-IN-QTY > ING-INVENTORY
+               DISPLAY ERROR-INVENTORY-USAGE
+               ACCEPT WS-ANY-KEY
+           ELSE
+               MOVE "INVENTORY" TO WS-AUD-FIELD
+               MOVE ING-INVENTORY TO WS-AUD-BEFORE
+               IF WS-IN-MOVE = "R"
+                   ADD WS-IN-QTY TO ING-INVENTORY
+               ELSE
+                   SUBTRACT WS-IN-QTY FROM ING-INVENTORY
+               END-IF
+               MOVE ING-INVENTORY TO WS-AUD-AFTER
+               PERFORM CONFIRM-AND-REWRITE
+           END-IF.
+
+       EDIT-ALL-FIELDS.
+           DISPLAY MESSAGE-EDIT-ALL
+           MOVE ING-NAME TO WS-ALL-OLD-NAME
+           MOVE ING-DESCRIPTION TO WS-ALL-OLD-DESC
+           MOVE ING-UN-SUPP TO WS-ALL-OLD-UNSUPP
+           MOVE ING-UN-SAND TO WS-ALL-OLD-UNSAND
+           MOVE ING-TRESHOLD-MODE TO WS-ALL-OLD-MODE
+           MOVE ING-TRESHOLD TO WS-ALL-OLD-TRESHOLD
+
+           DISPLAY MESSAGE-NAME
+           DISPLAY MANUALLY-ADD-NAME
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-NAME WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-NAME
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-NAME WS-IN-VALUE WS-VALID-FLAG
+                   WS-ERROR-MSG
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:30) TO ING-NAME
+
+           DISPLAY MESSAGE-DESCRIPTION
+           DISPLAY MANUALLY-ADD-DESCRIPTION
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-DESCRIPTION WS-IN-VALUE
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-DESCRIPTION
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-DESCRIPTION WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:50)
+               TO ING-DESCRIPTION
+
+           DISPLAY MESSAGE-UNIT-SUPPLIER
+           DISPLAY MANUALLY-ADD-UN-SUPP
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-UN-SUPP WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-UN-SUPP
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-UN-SUPP WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:10) TO ING-UN-SUPP
+
+           DISPLAY MESSAGE-UNIT-SANDWICH
+           DISPLAY MANUALLY-ADD-UN-SAND
+           ACCEPT WS-IN-VALUE
+           CALL "VALING" USING VALFLD-UN-SAND WS-IN-VALUE WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-UN-SAND
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-UN-SAND WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM
+           MOVE FUNCTION UPPER-CASE(WS-IN-VALUE)(1:10) TO ING-UN-SAND
+           IF ING-UN-SAND NOT = WS-ALL-OLD-UNSAND
+               PERFORM CHECK-SANDWICH-USE
+               IF WS-IS-IN-USE AND NOT SAVE-IT-YES
+                   DISPLAY SAND-IN-USE-CANCELLED
+                   MOVE WS-ALL-OLD-UNSAND TO ING-UN-SAND
+               END-IF
+           END-IF
+
+           DISPLAY TRESHOLD-MODE-PROMPT
+           ACCEPT WS-IN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           PERFORM UNTIL WS-IN-MODE = "M" OR WS-IN-MODE = "C"
+               DISPLAY TRESHOLD-MODE-ERROR
+               ACCEPT WS-IN-MODE
+               MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           END-PERFORM
+           IF WS-IN-MODE = "C"
+               SET ING-TRESHOLD-CALC TO TRUE
+               PERFORM GET-CONSUMPTION-AND-LEADTIME
+               PERFORM RECALC-THIS-TRESHOLD
+               DISPLAY TRESHOLD-CALCULATED-MSG ING-TRESHOLD
+           ELSE
+               SET ING-TRESHOLD-MANUAL TO TRUE
+               MOVE 0 TO ING-AVG-CONSUMPTION ING-LEAD-TIME-DAYS
+               DISPLAY MESSAGE-TRESHOLD
+               DISPLAY MANUALLY-ADD-TRESHOLD
+               ACCEPT WS-IN-VALUE
+               CALL "VALING" USING VALFLD-TRESHOLD WS-IN-VALUE
+                   WS-VALID-FLAG WS-ERROR-MSG
+               PERFORM UNTIL WS-VALID-FLAG = "Y"
+                   DISPLAY WS-ERROR-MSG
+                   DISPLAY MANUALLY-ADD-TRESHOLD
+                   ACCEPT WS-IN-VALUE
+                   CALL "VALING" USING VALFLD-TRESHOLD WS-IN-VALUE
+                       WS-VALID-FLAG WS-ERROR-MSG
+               END-PERFORM
+               MOVE FUNCTION NUMVAL(WS-IN-VALUE) TO ING-TRESHOLD
+           END-IF
+
+           PERFORM CONFIRM-AND-REWRITE-ALL.
+
+       CONFIRM-AND-REWRITE-ALL.
+           DISPLAY MESSAGE-SAVE
+           ACCEPT WS-SAVE-CHOICE
+           MOVE SPACES TO SAVE-IT
+           PERFORM UNTIL SAVE-IT-VALID
+               MOVE WS-SAVE-CHOICE TO SAVE-IT
+               IF NOT SAVE-IT-VALID
+                   DISPLAY ERROR-SAVE
+                   ACCEPT WS-SAVE-CHOICE
+               END-IF
+           END-PERFORM
+           MOVE WS-SAVE-CHOICE TO SAVE-IT
+           IF SAVE-IT-YES
+               REWRITE INGRED-RECORD
+               DISPLAY MESSAGE-WRITE-YES
+               MOVE "EDIT" TO WS-AUD-ACTION
+               IF WS-ALL-OLD-NAME NOT = ING-NAME
+                   MOVE "NAME" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-NAME TO WS-AUD-BEFORE
+                   MOVE ING-NAME TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+               IF WS-ALL-OLD-DESC NOT = ING-DESCRIPTION
+                   MOVE "DESCRIPTION" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-DESC TO WS-AUD-BEFORE
+                   MOVE ING-DESCRIPTION TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+               IF WS-ALL-OLD-UNSUPP NOT = ING-UN-SUPP
+                   MOVE "UN-SUPP" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-UNSUPP TO WS-AUD-BEFORE
+                   MOVE ING-UN-SUPP TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+               IF WS-ALL-OLD-UNSAND NOT = ING-UN-SAND
+                   MOVE "UN-SAND" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-UNSAND TO WS-AUD-BEFORE
+                   MOVE ING-UN-SAND TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+               IF WS-ALL-OLD-MODE NOT = ING-TRESHOLD-MODE
+                   MOVE "TRESHOLD-MODE" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-MODE TO WS-AUD-BEFORE
+                   MOVE ING-TRESHOLD-MODE TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+               IF WS-ALL-OLD-TRESHOLD NOT = ING-TRESHOLD
+                   MOVE "TRESHOLD" TO WS-AUD-FIELD
+                   MOVE WS-ALL-OLD-TRESHOLD TO WS-AUD-BEFORE
+                   MOVE ING-TRESHOLD TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               END-IF
+           ELSE
+               DISPLAY MESSAGE-WRITE-NO
+           END-IF.
+
+       CONFIRM-AND-REWRITE.
+           DISPLAY MESSAGE-SAVE
+           ACCEPT WS-SAVE-CHOICE
+           MOVE SPACES TO SAVE-IT
+           PERFORM UNTIL SAVE-IT-VALID
+               MOVE WS-SAVE-CHOICE TO SAVE-IT
+               IF NOT SAVE-IT-VALID
+                   DISPLAY ERROR-SAVE
+                   ACCEPT WS-SAVE-CHOICE
+               END-IF
+           END-PERFORM
+           MOVE WS-SAVE-CHOICE TO SAVE-IT
+           IF SAVE-IT-YES
+               REWRITE INGRED-RECORD
+               DISPLAY MESSAGE-WRITE-YES
+               MOVE "EDIT" TO WS-AUD-ACTION
+               CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID WS-AUD-FIELD
+                   WS-AUD-BEFORE WS-AUD-AFTER
+           ELSE
+               DISPLAY MESSAGE-WRITE-NO
+           END-IF.
