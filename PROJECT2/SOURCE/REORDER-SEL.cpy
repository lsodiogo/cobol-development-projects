@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    DAILY REORDER SUGGESTION SHEET | FILE-CONTROL SELECT CLAUSE
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+           SELECT REORDER-FILE ASSIGN TO "REORDER.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               STATUS IS WS-REORDER-STATUS.
