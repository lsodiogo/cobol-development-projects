@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    DAILY REORDER SUGGESTION SHEET | FD + RECORD LAYOUT
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       FD  REORDER-FILE
+           LABEL RECORD IS STANDARD.
+       01  REORDER-LINE                   PIC X(080).
