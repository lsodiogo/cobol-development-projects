@@ -0,0 +1,282 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGADD | REGISTER INGREDIENTS MENU (MANUAL + CSV)
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | CALCULATED TRESHOLD MODE
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGADD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-MENU-CHOICE                 PIC 9(001).
+       01  WS-KEEP-GOING                  PIC X(001) VALUE "Y".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-VALID-FLAG                  PIC X(001).
+       01  WS-ERROR-MSG                   PIC X(060).
+
+      * MANUAL ADD WORK FIELDS
+       01  WS-IN-ID                       PIC X(060).
+       01  WS-IN-NAME                     PIC X(060).
+       01  WS-IN-DESC                     PIC X(060).
+       01  WS-IN-UNSUPP                   PIC X(060).
+       01  WS-IN-UNSAND                   PIC X(060).
+       01  WS-IN-TRESHOLD                 PIC X(060).
+       01  WS-IN-MODE                     PIC X(001).
+       01  WS-IN-CONSUMPTION               PIC X(060).
+       01  WS-IN-LEADTIME                  PIC X(060).
+       01  WS-SAVE-CHOICE                 PIC X(001).
+           COPY "AUDITCALL.cpy".
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM UNTIL WS-KEEP-GOING = "N"
+               DISPLAY MODULE-NAME-ADD
+               DISPLAY INGREDS-MENU-OPTION1
+               DISPLAY INGREDS-MENU-OPTION2
+               DISPLAY INGREDS-MENU-OPTION3
+               DISPLAY INGREDS-MENU-CHOICE
+               ACCEPT WS-MENU-CHOICE
+               EVALUATE WS-MENU-CHOICE
+                   WHEN 1
+                       PERFORM MANUAL-ADD-ONE
+                   WHEN 2
+                       CALL "INGCSV"
+                   WHEN 3
+                       MOVE "N" TO WS-KEEP-GOING
+                   WHEN OTHER
+                       DISPLAY ADD-INGREDS-MENU-ERROR
+                       ACCEPT WS-ANY-KEY
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+
+       MANUAL-ADD-ONE.
+           OPEN I-O INGREDS-FILE
+           IF NOT WS-INGREDS-OK
+               CLOSE INGREDS-FILE
+               OPEN OUTPUT INGREDS-FILE
+               CLOSE INGREDS-FILE
+               OPEN I-O INGREDS-FILE
+           END-IF
+
+           PERFORM GET-VALID-ID
+           PERFORM GET-VALID-NAME
+           PERFORM GET-VALID-DESCRIPTION
+           PERFORM GET-VALID-UNSUPP
+           PERFORM GET-VALID-UNSAND
+           PERFORM GET-TRESHOLD-MODE
+           IF WS-IN-MODE = "C"
+               PERFORM GET-VALID-CONSUMPTION
+               PERFORM GET-VALID-LEADTIME
+           ELSE
+               PERFORM GET-VALID-TRESHOLD
+           END-IF
+
+           DISPLAY MESSAGE-SAVE
+           ACCEPT WS-SAVE-CHOICE
+           MOVE SPACES TO SAVE-IT
+           PERFORM UNTIL SAVE-IT-VALID
+               MOVE WS-SAVE-CHOICE TO SAVE-IT
+               IF NOT SAVE-IT-VALID
+                   DISPLAY ERROR-SAVE
+                   ACCEPT WS-SAVE-CHOICE
+               END-IF
+           END-PERFORM
+           MOVE WS-SAVE-CHOICE TO SAVE-IT
+
+           IF SAVE-IT-YES
+               MOVE FUNCTION NUMVAL(WS-IN-ID) TO ING-ID
+               MOVE FUNCTION UPPER-CASE(WS-IN-NAME)(1:30) TO ING-NAME
+               MOVE FUNCTION UPPER-CASE(WS-IN-DESC)(1:50)
+                   TO ING-DESCRIPTION
+               MOVE FUNCTION UPPER-CASE(WS-IN-UNSUPP)(1:10)
+                   TO ING-UN-SUPP
+               MOVE FUNCTION UPPER-CASE(WS-IN-UNSAND)(1:10)
+                   TO ING-UN-SAND
+               MOVE 0 TO ING-INVENTORY
+               SET ING-IS-ACTIVE TO TRUE
+               IF WS-IN-MODE = "C"
+                   SET ING-TRESHOLD-CALC TO TRUE
+                   COMPUTE ING-AVG-CONSUMPTION =
+                       FUNCTION NUMVAL(WS-IN-CONSUMPTION)
+                   MOVE FUNCTION NUMVAL(WS-IN-LEADTIME)
+                       TO ING-LEAD-TIME-DAYS
+                   PERFORM RECALC-THIS-TRESHOLD
+                   DISPLAY TRESHOLD-CALCULATED-MSG ING-TRESHOLD
+               ELSE
+                   SET ING-TRESHOLD-MANUAL TO TRUE
+                   MOVE 0 TO ING-AVG-CONSUMPTION ING-LEAD-TIME-DAYS
+                   MOVE FUNCTION NUMVAL(WS-IN-TRESHOLD) TO ING-TRESHOLD
+               END-IF
+               WRITE INGRED-RECORD
+               IF WS-INGREDS-OK
+                   DISPLAY MESSAGE-WRITE-YES
+                   MOVE "ADD" TO WS-AUD-ACTION
+                   MOVE SPACES TO WS-AUD-FIELD WS-AUD-BEFORE
+                   MOVE ING-NAME TO WS-AUD-AFTER
+                   CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                       WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+               ELSE
+                   DISPLAY MESSAGE-WRITE-NO
+               END-IF
+           ELSE
+               DISPLAY MESSAGE-WRITE-NO
+           END-IF
+           CLOSE INGREDS-FILE.
+
+       GET-VALID-ID.
+           DISPLAY SCREEN-INGREDS-ID
+           ACCEPT WS-IN-ID
+           PERFORM CHECK-ID-VALUE
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY SCREEN-INGREDS-ID
+               ACCEPT WS-IN-ID
+               PERFORM CHECK-ID-VALUE
+           END-PERFORM.
+
+       CHECK-ID-VALUE.
+           CALL "VALING" USING VALFLD-ID WS-IN-ID WS-VALID-FLAG
+               WS-ERROR-MSG
+           IF WS-VALID-FLAG = "Y"
+               MOVE FUNCTION NUMVAL(WS-IN-ID) TO ING-ID
+               READ INGREDS-FILE
+               IF WS-INGREDS-OK
+                   MOVE "N" TO WS-VALID-FLAG
+                   MOVE ERROR-ID-DUP TO WS-ERROR-MSG
+               END-IF
+           END-IF.
+
+       GET-VALID-NAME.
+           DISPLAY MESSAGE-NAME
+           DISPLAY MANUALLY-ADD-NAME
+           ACCEPT WS-IN-NAME
+           CALL "VALING" USING VALFLD-NAME WS-IN-NAME WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-NAME
+               ACCEPT WS-IN-NAME
+               CALL "VALING" USING VALFLD-NAME WS-IN-NAME WS-VALID-FLAG
+                   WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-VALID-DESCRIPTION.
+           DISPLAY MESSAGE-DESCRIPTION
+           DISPLAY MANUALLY-ADD-DESCRIPTION
+           ACCEPT WS-IN-DESC
+           CALL "VALING" USING VALFLD-DESCRIPTION WS-IN-DESC
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-DESCRIPTION
+               ACCEPT WS-IN-DESC
+               CALL "VALING" USING VALFLD-DESCRIPTION WS-IN-DESC
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-VALID-UNSUPP.
+           DISPLAY MESSAGE-UNIT-SUPPLIER
+           DISPLAY MANUALLY-ADD-UN-SUPP
+           ACCEPT WS-IN-UNSUPP
+           CALL "VALING" USING VALFLD-UN-SUPP WS-IN-UNSUPP WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-UN-SUPP
+               ACCEPT WS-IN-UNSUPP
+               CALL "VALING" USING VALFLD-UN-SUPP WS-IN-UNSUPP
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-VALID-UNSAND.
+           DISPLAY MESSAGE-UNIT-SANDWICH
+           DISPLAY MANUALLY-ADD-UN-SAND
+           ACCEPT WS-IN-UNSAND
+           CALL "VALING" USING VALFLD-UN-SAND WS-IN-UNSAND WS-VALID-FLAG
+               WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-UN-SAND
+               ACCEPT WS-IN-UNSAND
+               CALL "VALING" USING VALFLD-UN-SAND WS-IN-UNSAND
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-VALID-TRESHOLD.
+           DISPLAY MESSAGE-TRESHOLD
+           DISPLAY MANUALLY-ADD-TRESHOLD
+           ACCEPT WS-IN-TRESHOLD
+           CALL "VALING" USING VALFLD-TRESHOLD WS-IN-TRESHOLD
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MANUALLY-ADD-TRESHOLD
+               ACCEPT WS-IN-TRESHOLD
+               CALL "VALING" USING VALFLD-TRESHOLD WS-IN-TRESHOLD
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-TRESHOLD-MODE.
+           DISPLAY TRESHOLD-MODE-PROMPT
+           ACCEPT WS-IN-MODE
+           MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           PERFORM UNTIL WS-IN-MODE = "M" OR WS-IN-MODE = "C"
+               DISPLAY TRESHOLD-MODE-ERROR
+               ACCEPT WS-IN-MODE
+               MOVE FUNCTION UPPER-CASE(WS-IN-MODE) TO WS-IN-MODE
+           END-PERFORM.
+
+       GET-VALID-CONSUMPTION.
+           DISPLAY MESSAGE-AVG-CONSUMPTION
+           ACCEPT WS-IN-CONSUMPTION
+           CALL "VALING" USING VALFLD-CONSUMPTION WS-IN-CONSUMPTION
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MESSAGE-AVG-CONSUMPTION
+               ACCEPT WS-IN-CONSUMPTION
+               CALL "VALING" USING VALFLD-CONSUMPTION WS-IN-CONSUMPTION
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       GET-VALID-LEADTIME.
+           DISPLAY MESSAGE-LEAD-TIME
+           ACCEPT WS-IN-LEADTIME
+           CALL "VALING" USING VALFLD-LEADTIME WS-IN-LEADTIME
+               WS-VALID-FLAG WS-ERROR-MSG
+           PERFORM UNTIL WS-VALID-FLAG = "Y"
+               DISPLAY WS-ERROR-MSG
+               DISPLAY MESSAGE-LEAD-TIME
+               ACCEPT WS-IN-LEADTIME
+               CALL "VALING" USING VALFLD-LEADTIME WS-IN-LEADTIME
+                   WS-VALID-FLAG WS-ERROR-MSG
+           END-PERFORM.
+
+       RECALC-THIS-TRESHOLD.
+           COMPUTE ING-TRESHOLD ROUNDED =
+               ING-AVG-CONSUMPTION * ING-LEAD-TIME-DAYS
+               ON SIZE ERROR
+                   MOVE 999 TO ING-TRESHOLD
+           END-COMPUTE
+           IF ING-TRESHOLD < 1
+               MOVE 1 TO ING-TRESHOLD
+           END-IF.
