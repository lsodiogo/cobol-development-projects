@@ -0,0 +1,87 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGRECAL | RECALCULATE CALCULATED-MODE REORDER POINTS
+      ******************************************************************
+      *    SWEEPS EVERY ACTIVE INGREDIENT WHOSE TRESHOLD MODE IS
+      *    "CALCULATED" AND REDERIVES THE TRESHOLD FROM ITS CURRENT
+      *    AVERAGE DAILY CONSUMPTION AND SUPPLIER LEAD TIME. INGREDIENTS
+      *    LEFT IN MANUAL MODE ARE NOT TOUCHED.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGRECAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-UPDATED-CT                  PIC 9(005) VALUE 0.
+       01  WS-OLD-TRESHOLD                PIC 9(003).
+
+           COPY "AUDITCALL.cpy".
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY RECALC-TITLE
+
+           OPEN I-O INGREDS-FILE
+           IF NOT WS-INGREDS-OK
+               CLOSE INGREDS-FILE
+               OPEN OUTPUT INGREDS-FILE
+               CLOSE INGREDS-FILE
+               OPEN I-O INGREDS-FILE
+           END-IF
+
+           READ INGREDS-FILE NEXT RECORD
+           PERFORM UNTIL WS-INGREDS-EOF
+               IF ING-IS-ACTIVE AND ING-TRESHOLD-CALC
+                   MOVE ING-TRESHOLD TO WS-OLD-TRESHOLD
+                   PERFORM RECALC-THIS-TRESHOLD
+                   IF ING-TRESHOLD NOT = WS-OLD-TRESHOLD
+                       REWRITE INGRED-RECORD
+                       ADD 1 TO WS-UPDATED-CT
+                       MOVE "EDIT" TO WS-AUD-ACTION
+                       MOVE "TRESHOLD" TO WS-AUD-FIELD
+                       MOVE WS-OLD-TRESHOLD TO WS-AUD-BEFORE
+                       MOVE ING-TRESHOLD TO WS-AUD-AFTER
+                       CALL "AUDITLOG" USING WS-AUD-ACTION ING-ID
+                           WS-AUD-FIELD WS-AUD-BEFORE WS-AUD-AFTER
+                   END-IF
+               END-IF
+               READ INGREDS-FILE NEXT RECORD
+           END-PERFORM
+
+           CLOSE INGREDS-FILE
+
+           IF WS-UPDATED-CT > 0
+               DISPLAY RECALC-DONE WS-UPDATED-CT
+           ELSE
+               DISPLAY RECALC-NONE
+           END-IF
+           ACCEPT WS-ANY-KEY
+           GOBACK.
+
+       RECALC-THIS-TRESHOLD.
+           COMPUTE ING-TRESHOLD ROUNDED =
+               ING-AVG-CONSUMPTION * ING-LEAD-TIME-DAYS
+               ON SIZE ERROR
+                   MOVE 999 TO ING-TRESHOLD
+           END-COMPUTE
+           IF ING-TRESHOLD < 1
+               MOVE 1 TO ING-TRESHOLD
+           END-IF.
