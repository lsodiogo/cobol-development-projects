@@ -0,0 +1,22 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    SANDWICH COMPOSITION FILE | FD + RECORD LAYOUT
+      ******************************************************************
+      *    ONE RECORD PER INGREDIENT USED BY A SANDWICH RECIPE. OWNED BY
+      *    THE SANDWICH SIDE OF THE SYSTEM - READ-ONLY HERE, CHECKED
+      *    WHENEVER AN INGREDIENT IS DELETED OR ITS UNIT-SANDWICH CHANGES.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       FD  SANDCOMP-FILE
+           LABEL RECORD IS STANDARD.
+       01  SANDCOMP-RECORD.
+           05  SANDCOMP-KEY.
+               10  SANDCOMP-ING-ID        PIC 9(003).
+               10  SANDCOMP-SAND-ID       PIC 9(003).
+           05  SANDCOMP-SAND-NAME         PIC X(030).
+           05  SANDCOMP-SAND-STATUS       PIC X(001).
+               88  SANDCOMP-SAND-ACTIVE   VALUE "A".
