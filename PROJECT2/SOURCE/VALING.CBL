@@ -0,0 +1,209 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    VALING | SHARED INGREDIENT FIELD VALIDATION
+      ******************************************************************
+      *    CALLED BY MANUAL ADD/EDIT (INGADD/INGEDIT) AND BY THE CSV
+      *    BULK IMPORT (INGCSV) SO EVERY ENTRY PATH ENFORCES THE SAME
+      *    RULES FROM CONSTANTS-INGREDS (MESSAGE-NAME, MESSAGE-
+      *    DESCRIPTION, MESSAGE-TRESHOLD, ERROR-GET-INGREDID).
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      *     V2 | EM ATUALIZACAO | 08.08.2026 | CONSUMPTION/LEAD TIME CHECKS
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALING.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-LEN                         PIC 9(003) VALUE 0.
+       01  WS-IDX                         PIC 9(003) VALUE 0.
+       01  WS-NUM                         PIC 9(005) VALUE 0.
+       01  WS-SQUEEZED                    PIC X(060).
+       01  WS-OUT-IDX                     PIC 9(003) VALUE 0.
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       LINKAGE SECTION.
+       01  LK-FIELD-NAME                  PIC X(020).
+       01  LK-FIELD-VALUE                 PIC X(060).
+       01  LK-VALID-FLAG                  PIC X(001).
+           88  LK-IS-VALID                VALUE "Y".
+           88  LK-IS-INVALID              VALUE "N".
+       01  LK-ERROR-MSG                   PIC X(060).
+
+       PROCEDURE DIVISION USING LK-FIELD-NAME LK-FIELD-VALUE
+               LK-VALID-FLAG LK-ERROR-MSG.
+
+       MAIN-PARA.
+           SET LK-IS-VALID TO TRUE
+           MOVE SPACES TO LK-ERROR-MSG
+           PERFORM GET-TRIMMED-LENGTH
+           EVALUATE LK-FIELD-NAME
+               WHEN "ID"
+                   PERFORM CHECK-ID
+               WHEN "NAME"
+                   PERFORM CHECK-NAME
+               WHEN "DESCRIPTION"
+                   PERFORM CHECK-DESCRIPTION
+               WHEN "TRESHOLD"
+                   PERFORM CHECK-TRESHOLD
+               WHEN "UN-SUPP"
+                   PERFORM CHECK-UNIT
+               WHEN "UN-SAND"
+                   PERFORM CHECK-UNIT
+               WHEN "CONSUMPTION"
+                   PERFORM CHECK-CONSUMPTION
+               WHEN "LEADTIME"
+                   PERFORM CHECK-LEADTIME
+               WHEN OTHER
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE "UNKNOWN FIELD NAME PASSED TO VALING"
+                       TO LK-ERROR-MSG
+           END-EVALUATE
+           GOBACK.
+
+       GET-TRIMMED-LENGTH.
+           MOVE 0 TO WS-LEN
+           PERFORM VARYING WS-IDX
+                   FROM LENGTH OF LK-FIELD-VALUE BY -1
+                   UNTIL WS-IDX < 1
+               IF LK-FIELD-VALUE(WS-IDX:1) NOT = SPACE
+                   MOVE WS-IDX TO WS-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       CHECK-ID.
+           IF WS-LEN = 0 OR WS-LEN > 3
+               SET LK-IS-INVALID TO TRUE
+               MOVE ERROR-GET-INGREDID TO LK-ERROR-MSG
+           ELSE
+               IF LK-FIELD-VALUE(1:WS-LEN) IS NOT NUMERIC
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE ERROR-GET-INGREDID TO LK-ERROR-MSG
+               ELSE
+                   COMPUTE WS-NUM =
+                       FUNCTION NUMVAL(LK-FIELD-VALUE(1:WS-LEN))
+                   IF WS-NUM < 1 OR WS-NUM > 999
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE ERROR-GET-INGREDID TO LK-ERROR-MSG
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-NAME.
+           PERFORM SQUEEZE-EXTRA-SPACES
+           IF WS-LEN = 0
+               SET LK-IS-INVALID TO TRUE
+               MOVE ERROR-NAME TO LK-ERROR-MSG
+           ELSE
+               IF WS-LEN > 30
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE MESSAGE-NAME TO LK-ERROR-MSG
+               END-IF
+           END-IF.
+
+       CHECK-DESCRIPTION.
+           PERFORM SQUEEZE-EXTRA-SPACES
+           IF WS-LEN > 50
+               SET LK-IS-INVALID TO TRUE
+               MOVE MESSAGE-DESCRIPTION TO LK-ERROR-MSG
+           END-IF.
+
+      ******************************************************************
+      * REMOVES LEADING AND EMBEDDED EXTRA SPACES FROM LK-FIELD-VALUE,
+      * LEFT-JUSTIFYING WHAT IS LEFT, AND RECOMPUTES WS-LEN - PER
+      * MESSAGE-NAME/MESSAGE-DESCRIPTION'S "EXTRA SPACES WILL BE
+      * REMOVED".
+      ******************************************************************
+       SQUEEZE-EXTRA-SPACES.
+           MOVE SPACES TO WS-SQUEEZED
+           MOVE 0 TO WS-OUT-IDX
+           PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > WS-LEN
+               IF LK-FIELD-VALUE(WS-IDX:1) NOT = SPACE
+                   ADD 1 TO WS-OUT-IDX
+                   MOVE LK-FIELD-VALUE(WS-IDX:1)
+                       TO WS-SQUEEZED(WS-OUT-IDX:1)
+               ELSE
+                   IF WS-OUT-IDX > 0
+                       IF WS-SQUEEZED(WS-OUT-IDX:1) NOT = SPACE
+                           ADD 1 TO WS-OUT-IDX
+                           MOVE SPACE TO WS-SQUEEZED(WS-OUT-IDX:1)
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF WS-OUT-IDX > 0
+               AND WS-SQUEEZED(WS-OUT-IDX:1) = SPACE
+               SUBTRACT 1 FROM WS-OUT-IDX
+           END-IF
+           MOVE SPACES TO LK-FIELD-VALUE
+           MOVE WS-SQUEEZED TO LK-FIELD-VALUE
+           MOVE WS-OUT-IDX TO WS-LEN.
+
+       CHECK-TRESHOLD.
+           IF WS-LEN = 0 OR WS-LEN > 3
+               SET LK-IS-INVALID TO TRUE
+               MOVE MESSAGE-TRESHOLD TO LK-ERROR-MSG
+           ELSE
+               IF LK-FIELD-VALUE(1:WS-LEN) IS NOT NUMERIC
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE MESSAGE-TRESHOLD TO LK-ERROR-MSG
+               ELSE
+                   COMPUTE WS-NUM =
+                       FUNCTION NUMVAL(LK-FIELD-VALUE(1:WS-LEN))
+                   IF WS-NUM < 1 OR WS-NUM > 999
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE MESSAGE-TRESHOLD TO LK-ERROR-MSG
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-UNIT.
+           IF WS-LEN = 0 OR WS-LEN > 10
+               SET LK-IS-INVALID TO TRUE
+               MOVE ERROR-UNIT TO LK-ERROR-MSG
+           ELSE
+               IF LK-FIELD-VALUE(1:WS-LEN) IS NOT ALPHABETIC
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE ERROR-UNIT TO LK-ERROR-MSG
+               END-IF
+           END-IF.
+
+       CHECK-CONSUMPTION.
+           IF WS-LEN = 0 OR WS-LEN > 6
+               SET LK-IS-INVALID TO TRUE
+               MOVE MESSAGE-AVG-CONSUMPTION TO LK-ERROR-MSG
+           ELSE
+               IF FUNCTION TEST-NUMVAL(LK-FIELD-VALUE(1:WS-LEN)) NOT = 0
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE MESSAGE-AVG-CONSUMPTION TO LK-ERROR-MSG
+               ELSE
+                   IF FUNCTION NUMVAL(LK-FIELD-VALUE(1:WS-LEN)) < 0
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE MESSAGE-AVG-CONSUMPTION TO LK-ERROR-MSG
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-LEADTIME.
+           IF WS-LEN = 0 OR WS-LEN > 3
+               SET LK-IS-INVALID TO TRUE
+               MOVE MESSAGE-LEAD-TIME TO LK-ERROR-MSG
+           ELSE
+               IF LK-FIELD-VALUE(1:WS-LEN) IS NOT NUMERIC
+                   SET LK-IS-INVALID TO TRUE
+                   MOVE MESSAGE-LEAD-TIME TO LK-ERROR-MSG
+               ELSE
+                   COMPUTE WS-NUM =
+                       FUNCTION NUMVAL(LK-FIELD-VALUE(1:WS-LEN))
+                   IF WS-NUM < 1 OR WS-NUM > 999
+                       SET LK-IS-INVALID TO TRUE
+                       MOVE MESSAGE-LEAD-TIME TO LK-ERROR-MSG
+                   END-IF
+               END-IF
+           END-IF.
