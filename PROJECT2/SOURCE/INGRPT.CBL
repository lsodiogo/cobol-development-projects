@@ -0,0 +1,190 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | INGREDIENTS MANAGEMENT
+      ******************************************************************
+      *    INGRPT | PRINTABLE, PAGINATED INGREDIENTS REPORT FILE
+      ******************************************************************
+      *    WRITES THE SAME INGREDIENTS REPORT SEEN ON SCREEN (INGSRCH
+      *    OPTION 3) TO A FIXED-WIDTH SEQUENTIAL FILE FOR THE COUNTER
+      *    PRINTER - HEADER REPEATED EVERY PAGE, CHOICE OF SORT ORDER.
+      ******************************************************************
+      *     V1 | EM ATUALIZACAO | 08.08.2026
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INGRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           COPY "INGREDS-SEL.cpy".
+           COPY "INGRPT-SEL.cpy".
+           SELECT INGRPT-SORT-FILE ASSIGN TO "INGRPTWK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+           COPY "INGRED-RECORD.cpy".
+           COPY "INGRPT-RECORD.cpy".
+
+       SD  INGRPT-SORT-FILE.
+       01  SORT-REC.
+           05  SORT-STATUS-KEY             PIC X(001).
+           05  SORT-NAME                   PIC X(030).
+           05  SORT-ID                     PIC 9(003).
+           05  SORT-DESCRIPTION            PIC X(050).
+           05  SORT-UN-SUPP                PIC X(010).
+           05  SORT-UN-SAND                PIC X(010).
+           05  SORT-TRESHOLD               PIC 9(003).
+           05  SORT-INVENTORY              PIC 9(005).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INGREDS-STATUS              PIC X(002).
+           88  WS-INGREDS-OK              VALUE "00".
+           88  WS-INGREDS-EOF             VALUE "10".
+       01  WS-INGRPT-STATUS               PIC X(002).
+           88  WS-INGRPT-OK               VALUE "00".
+       01  WS-ANY-KEY                     PIC X(001).
+       01  WS-SORT-EOF                    PIC X(001) VALUE "N".
+       01  WS-TODAY                       PIC 9(008).
+       01  WS-NOW-TIME                    PIC 9(008).
+       01  WS-LINE-COUNT                  PIC 9(003) VALUE 0.
+       01  WS-LINES-PER-PAGE              PIC 9(003) VALUE 20.
+       01  WS-PAGE-NO                     PIC 9(003) VALUE 1.
+
+       01  WS-DETAIL-LINE.
+           05  WS-D-ID                    PIC 9(003).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-NAME                  PIC X(030).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-DESCRIPTION           PIC X(050).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-UN-SUPP               PIC X(010).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-UN-SAND               PIC X(010).
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-TRESHOLD              PIC ZZ9.
+           05  FILLER                     PIC X(002) VALUE SPACES.
+           05  WS-D-FLAG                  PIC X(013).
+
+       LINKAGE SECTION.
+       01  LK-SORT-CHOICE                  PIC 9(001).
+
+           COPY "CONSTANTS-INGREDS.cpy".
+
+       PROCEDURE DIVISION USING LK-SORT-CHOICE.
+       MAIN-PARA.
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           ACCEPT WS-NOW-TIME FROM TIME
+
+           EVALUATE LK-SORT-CHOICE
+               WHEN 1
+                   SORT INGRPT-SORT-FILE
+                       ON ASCENDING KEY SORT-ID
+                       INPUT PROCEDURE BUILD-SORT-INPUT
+                       OUTPUT PROCEDURE WRITE-PRINT-FILE
+               WHEN 2
+                   SORT INGRPT-SORT-FILE
+                       ON ASCENDING KEY SORT-NAME
+                       INPUT PROCEDURE BUILD-SORT-INPUT
+                       OUTPUT PROCEDURE WRITE-PRINT-FILE
+               WHEN OTHER
+                   SORT INGRPT-SORT-FILE
+                       ON ASCENDING KEY SORT-STATUS-KEY SORT-ID
+                       INPUT PROCEDURE BUILD-SORT-INPUT
+                       OUTPUT PROCEDURE WRITE-PRINT-FILE
+           END-EVALUATE
+
+           IF WS-INGRPT-OK
+               DISPLAY PRINT-DONE
+           END-IF
+           GOBACK.
+
+       BUILD-SORT-INPUT.
+           OPEN INPUT INGREDS-FILE
+           IF WS-INGREDS-OK
+               READ INGREDS-FILE NEXT RECORD
+               PERFORM UNTIL WS-INGREDS-EOF
+                   IF ING-IS-ACTIVE
+                       IF ING-INVENTORY < ING-TRESHOLD
+                           MOVE "0" TO SORT-STATUS-KEY
+                       ELSE
+                           MOVE "1" TO SORT-STATUS-KEY
+                       END-IF
+                       MOVE ING-ID TO SORT-ID
+                       MOVE ING-NAME TO SORT-NAME
+                       MOVE ING-DESCRIPTION TO SORT-DESCRIPTION
+                       MOVE ING-UN-SUPP TO SORT-UN-SUPP
+                       MOVE ING-UN-SAND TO SORT-UN-SAND
+                       MOVE ING-TRESHOLD TO SORT-TRESHOLD
+                       MOVE ING-INVENTORY TO SORT-INVENTORY
+                       RELEASE SORT-REC
+                   END-IF
+                   READ INGREDS-FILE NEXT RECORD
+               END-PERFORM
+               CLOSE INGREDS-FILE
+           END-IF.
+
+       WRITE-PRINT-FILE.
+           OPEN OUTPUT INGRPT-FILE
+           MOVE "N" TO WS-SORT-EOF
+           IF NOT WS-INGRPT-OK
+               DISPLAY ERROR-INGRPT-FILE
+               ACCEPT WS-ANY-KEY
+               RETURN INGRPT-SORT-FILE
+                   AT END MOVE "Y" TO WS-SORT-EOF
+               PERFORM UNTIL WS-SORT-EOF = "Y"
+                   RETURN INGRPT-SORT-FILE
+                       AT END MOVE "Y" TO WS-SORT-EOF
+               END-PERFORM
+           ELSE
+               MOVE 0 TO WS-LINE-COUNT
+               MOVE 1 TO WS-PAGE-NO
+               PERFORM WRITE-PAGE-HEADER
+               RETURN INGRPT-SORT-FILE AT END MOVE "Y" TO WS-SORT-EOF
+               PERFORM UNTIL WS-SORT-EOF = "Y"
+                   IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                       ADD 1 TO WS-PAGE-NO
+                       PERFORM WRITE-PAGE-HEADER
+                   END-IF
+                   MOVE SORT-ID TO WS-D-ID
+                   MOVE SORT-NAME TO WS-D-NAME
+                   MOVE SORT-DESCRIPTION TO WS-D-DESCRIPTION
+                   MOVE SORT-UN-SUPP TO WS-D-UN-SUPP
+                   MOVE SORT-UN-SAND TO WS-D-UN-SAND
+                   MOVE SORT-TRESHOLD TO WS-D-TRESHOLD
+                   IF SORT-INVENTORY < SORT-TRESHOLD
+                       MOVE PRINT-REORDER-FLAG TO WS-D-FLAG
+                   ELSE
+                       MOVE SPACES TO WS-D-FLAG
+                   END-IF
+                   MOVE WS-DETAIL-LINE TO INGRPT-LINE
+                   WRITE INGRPT-LINE
+                   ADD 1 TO WS-LINE-COUNT
+                   RETURN INGRPT-SORT-FILE
+                       AT END MOVE "Y" TO WS-SORT-EOF
+               END-PERFORM
+               CLOSE INGRPT-FILE
+           END-IF.
+
+       WRITE-PAGE-HEADER.
+           MOVE REPORTTITLECONST TO INGRPT-LINE
+           WRITE INGRPT-LINE
+           MOVE SPACES TO INGRPT-LINE
+           STRING REP-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-TODAY DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               REP-TIME DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-NOW-TIME DELIMITED BY SIZE
+               "   " DELIMITED BY SIZE
+               PAGECONST DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-PAGE-NO DELIMITED BY SIZE
+               INTO INGRPT-LINE
+           WRITE INGRPT-LINE
+           MOVE SPACES TO INGRPT-LINE
+           WRITE INGRPT-LINE
+           MOVE PRINT-HEADER-LINE TO INGRPT-LINE
+           WRITE INGRPT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
